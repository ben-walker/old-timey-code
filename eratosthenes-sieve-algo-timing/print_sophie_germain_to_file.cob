@@ -0,0 +1,64 @@
+*> print_sophie_germain_to_file.cob
+*>
+*> Walk the completed sieve looking for Sophie Germain primes: a
+*> prime p where 2p+1 (its matching safe prime) is also marked
+*> prime in the same table. A recurring special request from the
+*> cryptography-adjacent research group, previously worked out by
+*> hand against the plain primes list.
+*>
+*> Class: CIS*3190
+*> Author: Ben Walker
+*> Student #: 0883544
+*> Date: Aug. 9, 2026
+
+identification division.
+program-id. print_sophie_germain_to_file.
+
+environment division.
+input-output section.
+file-control.
+    select sophie_germain_file assign to "eratosthenes_sophie_germain.txt"
+    organization is line sequential.
+
+data division.
+file section.
+fd sophie_germain_file.
+01 sophie_germain_record.
+    05 sophie_germain_prime pic 9(9).
+    05 sophie_germain_sep pic x(4).
+    05 sophie_germain_safe_prime pic 9(9).
+
+working-storage section.
+77 i pic 9(9) value 1.
+77 p pic 9(9).
+77 q pic 9(9).
+77 q_index pic 9(9).
+
+linkage section.
+01 eratosthenes_sieve.
+    05 sieve pic 9 occurs 2 to 100000000 depending on window_size value 1.
+77 upper_limit pic 9(9).
+77 range_start pic 9(9).
+77 window_size pic 9(9).
+
+procedure division using eratosthenes_sieve, upper_limit, range_start, window_size.
+    open output sophie_germain_file
+        perform until i > window_size
+            if sieve(i) = 1
+                compute p = range_start + i - 1
+                compute q = 2 * p + 1
+
+                if q >= range_start and q <= upper_limit
+                    compute q_index = q - range_start + 1
+                    if sieve(q_index) = 1
+                        move p to sophie_germain_prime
+                        move " :: " to sophie_germain_sep
+                        move q to sophie_germain_safe_prime
+                        write sophie_germain_record
+                    end-if
+                end-if
+            end-if
+
+            add 1 to i
+        end-perform
+    close sophie_germain_file.
