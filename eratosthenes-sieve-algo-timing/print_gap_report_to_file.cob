@@ -0,0 +1,125 @@
+*> print_gap_report_to_file.cob
+*>
+*> Walk the completed sieve and compute the gap between each
+*> prime and the one before it, writing a distribution of gap
+*> sizes and a ranked list of the largest gaps found.
+*>
+*> Class: CIS*3190
+*> Author: Ben Walker
+*> Student #: 0883544
+*> Date: Aug. 9, 2026
+
+identification division.
+program-id. print_gap_report_to_file.
+
+environment division.
+input-output section.
+file-control.
+    select gaps_file assign to "eratosthenes_gaps.txt"
+    organization is line sequential.
+
+    select top_gaps_file assign to "eratosthenes_top_gaps.txt"
+    organization is line sequential.
+
+data division.
+file section.
+fd gaps_file.
+01 gaps_record.
+    05 gaps_gap_size pic 9(9).
+    05 gaps_separator pic x(4).
+    05 gaps_count pic 9(9).
+
+fd top_gaps_file.
+01 top_gaps_record.
+    05 top_gaps_rank pic 9(1).
+    05 top_gaps_separator_1 pic x(4).
+    05 top_gaps_gap_size pic 9(9).
+    05 top_gaps_separator_2 pic x(4).
+    05 top_gaps_before pic 9(9).
+    05 top_gaps_separator_3 pic x(4).
+    05 top_gaps_after pic 9(9).
+
+working-storage section.
+77 i pic 9(9).
+77 previous_prime pic 9(9) value 0.
+77 current_prime pic 9(9).
+77 gap pic 9(9).
+77 insert_k pic 9(1).
+01 gap_counts.
+    05 gap_count pic 9(9) occurs 2 to 100000000 depending on window_size value 0.
+
+*> the largest 5 gaps found, held sorted with the biggest in slot 1
+01 top_gaps.
+    05 top_gap_entry occurs 5 times.
+        10 top_gap_size pic 9(9) value 0.
+        10 top_gap_before pic 9(9) value 0.
+        10 top_gap_after pic 9(9) value 0.
+
+linkage section.
+01 eratosthenes_sieve.
+    05 sieve pic 9 occurs 2 to 100000000 depending on window_size value 1.
+77 upper_limit pic 9(9).
+77 range_start pic 9(9).
+77 window_size pic 9(9).
+
+procedure division using eratosthenes_sieve, upper_limit, range_start, window_size.
+    move 1 to i
+    perform until i > window_size
+        if sieve(i) = 1
+            compute current_prime = range_start + i - 1
+
+            if previous_prime not = 0
+                compute gap = current_prime - previous_prime
+                add 1 to gap_count(gap)
+
+                if gap > top_gap_size(5)
+                    move 5 to insert_k
+                    perform until insert_k = 1 or gap <= top_gap_size(insert_k - 1)
+                        move top_gap_size(insert_k - 1) to top_gap_size(insert_k)
+                        move top_gap_before(insert_k - 1) to top_gap_before(insert_k)
+                        move top_gap_after(insert_k - 1) to top_gap_after(insert_k)
+                        subtract 1 from insert_k
+                    end-perform
+                    move gap to top_gap_size(insert_k)
+                    move previous_prime to top_gap_before(insert_k)
+                    move current_prime to top_gap_after(insert_k)
+                end-if
+            end-if
+
+            move current_prime to previous_prime
+        end-if
+
+        add 1 to i
+    end-perform
+
+    open output gaps_file
+        move 1 to i
+        perform until i > window_size
+            if gap_count(i) > 0
+                move i to gaps_gap_size
+                move " :: " to gaps_separator
+                move gap_count(i) to gaps_count
+                write gaps_record
+            end-if
+
+            add 1 to i
+        end-perform
+    close gaps_file
+
+    open output top_gaps_file
+        move 1 to i
+        perform until i > 5
+            if top_gap_size(i) > 0
+                move i to top_gaps_rank
+                move " :: " to top_gaps_separator_1
+                move top_gap_size(i) to top_gaps_gap_size
+                move " :: " to top_gaps_separator_2
+                move top_gap_before(i) to top_gaps_before
+                move " :: " to top_gaps_separator_3
+                move top_gap_after(i) to top_gaps_after
+                write top_gaps_record
+            end-if
+
+            add 1 to i
+        end-perform
+    close top_gaps_file.
