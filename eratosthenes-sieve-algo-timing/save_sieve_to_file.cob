@@ -0,0 +1,61 @@
+*> save_sieve_to_file.cob
+*>
+*> Persist a completed sieve table to a cache file so a later,
+*> smaller run can reuse it instead of recomputing from scratch.
+*> The first record is a header naming the range the cache
+*> covers; every record after that holds one sieve value.
+*>
+*> Class: CIS*3190
+*> Author: Ben Walker
+*> Student #: 0883544
+*> Date: Aug. 9, 2026
+
+identification division.
+program-id. save_sieve_to_file.
+
+environment division.
+input-output section.
+file-control.
+    select cache_file assign cache_identifier
+    organization is sequential.
+
+data division.
+file section.
+fd cache_file.
+01 cache_record.
+    05 cache_type pic x(1).
+    05 cache_body pic 9(18).
+    05 cache_body_header redefines cache_body.
+        10 cache_range_start pic 9(9).
+        10 cache_upper_limit pic 9(9).
+    05 cache_body_data redefines cache_body.
+        10 cache_sieve_value pic 9(1).
+        10 cache_body_filler pic 9(17).
+
+working-storage section.
+77 cache_identifier pic x(40) value "eratosthenes_sieve_cache.dat".
+77 i pic 9(9).
+
+linkage section.
+01 eratosthenes_sieve.
+    05 sieve pic 9 occurs 2 to 100000000 depending on window_size value 1.
+77 range_start pic 9(9).
+77 upper_limit pic 9(9).
+77 window_size pic 9(9).
+
+procedure division using eratosthenes_sieve, range_start, upper_limit, window_size.
+    open output cache_file
+        move "H" to cache_type
+        move range_start to cache_range_start
+        move upper_limit to cache_upper_limit
+        write cache_record
+
+        move 1 to i
+        perform until i > window_size
+            move "D" to cache_type
+            move sieve(i) to cache_sieve_value
+            move 0 to cache_body_filler
+            write cache_record
+            add 1 to i
+        end-perform
+    close cache_file.
