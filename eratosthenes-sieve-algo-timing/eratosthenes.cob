@@ -6,30 +6,325 @@
 *> Author: Ben Walker
 *> Student #: 0883544
 *> Date: Apr. 6, 2018
+*>
+*> Modification history:
+*> Aug. 9, 2026 - BW - the sieve array now covers only the operator's
+*>                     requested range_start-upper_limit window instead
+*>                     of always starting at 2, so a high, narrow range
+*>                     doesn't need the whole low end built and scanned.
+*> Aug. 9, 2026 - BW - added an optional factorization report, listing
+*>                     each composite in the window with its smallest
+*>                     prime factor, for capacity-planning work.
+*> Aug. 9, 2026 - BW - added an optional twin-prime pairs report, for
+*>                     the analytics side of the shop.
+*> Aug. 9, 2026 - BW - added an optional prime gap distribution report,
+*>                     plus a ranked list of the largest gaps found.
+*> Aug. 9, 2026 - BW - added an optional Goldbach conjecture check,
+*>                     flagging any even number with no prime pair.
+*> Aug. 9, 2026 - BW - timing_mode is now a real run option accepted
+*>                     from the operator instead of a hardcoded value,
+*>                     and when it is on a per-phase elapsed-time
+*>                     benchmark report is written for the run;
+*>                     print_primes_to_file is now always called (it
+*>                     needs to run to be timed), and its output is
+*>                     simply not looked at further when timing_mode
+*>                     is on.
+*> Aug. 9, 2026 - BW - the primes output file name now bakes in the
+*>                     upper_limit and a run timestamp instead of
+*>                     always being eratosthenes_cob.txt, so successive
+*>                     runs can be compared side by side.
+*> Aug. 9, 2026 - BW - added a pre-run capacity check: a window size
+*>                     past capacity_warning_threshold now shows an
+*>                     estimated memory footprint and makes the
+*>                     operator confirm before compute_sieve is called.
+*> Aug. 9, 2026 - BW - a completed sieve can now be cached to disk and
+*>                     reused by a later, smaller run: before calling
+*>                     compute_sieve we check for a suitable cache and
+*>                     load it instead if one covers this run's window;
+*>                     a freshly computed sieve is cached in turn when
+*>                     save_sieve_mode is on. A reused sieve skips the
+*>                     factor_table work, so factor_report_mode has no
+*>                     data to show on a run that reused the cache.
+*> Aug. 9, 2026 - BW - added an optional prime density report, bucketing
+*>                     the window into per-million sub-ranges for
+*>                     capacity-planning conversations.
+*> Aug. 9, 2026 - BW - added an option to also write the primes out to
+*>                     an indexed file keyed on the prime value, for
+*>                     direct random-read lookups downstream.
+*> Aug. 9, 2026 - BW - added an optional trial-division reconciliation
+*>                     report, independently re-checking a sample of
+*>                     the window against the sieve as a data-integrity
+*>                     cross-check.
+*> Aug. 9, 2026 - BW - get_upper_limit now reads range_start, upper_limit,
+*>                     and timing_mode from a parameter file when one is
+*>                     set up, so the job can run unattended on a
+*>                     schedule; the timing mode prompt below is skipped
+*>                     when a parameter file supplied the run's settings,
+*>                     since that would otherwise still block an
+*>                     unattended run on the console.
+*> Aug. 9, 2026 - BW - added an optional Sophie Germain / safe prime
+*>                     report, for the cryptography-adjacent research
+*>                     group we support.
+*> Aug. 9, 2026 - BW - sets return-code on exit for the job scheduler,
+*>                     using the same convention as roman_numeral_converter:
+*>                     0 = success, 1 = invalid input, 3 = operator
+*>                     aborted the run.
+*> Aug. 9, 2026 - BW - every run now appends a start/end time, window
+*>                     size, and return-code entry to the shared batch
+*>                     run-statistics log, for tracking run times across
+*>                     a batch window.
+*> Aug. 9, 2026 - BW - the invalid-upper_limit and capacity-abort exits
+*>                     now also append a FAILURE entry to the shared
+*>                     compliance audit log.
+*> Aug. 9, 2026 - BW - a completed run now appends its own SUCCESS
+*>                     entry to the compliance audit log under this
+*>                     program's own name, instead of relying on
+*>                     print_primes_to_file to log it under a different
+*>                     program name and key-param format -- a reviewer
+*>                     filtering the log by "eratosthenes" was seeing
+*>                     only failures.
+*> Aug. 9, 2026 - BW - the nine optional-report/cache switches were
+*>                     hardcoded off with nothing anywhere able to turn
+*>                     them on; get_upper_limit now reads all nine from
+*>                     the parameter file, alongside an interactive
+*>                     prompt for each when no parameter file is in use,
+*>                     the same as timing_mode already worked.
+*> Aug. 9, 2026 - BW - the capacity-check confirmation prompt was not
+*>                     guarded by used_param_file like the timing_mode
+*>                     prompt above it, so an unattended parameter-file
+*>                     run past the capacity threshold blocked forever
+*>                     on console input; it now aborts with return-code
+*>                     3, the same as an operator declining interactively,
+*>                     since a run that can't ask should not silently
+*>                     barrel through a footprint big enough to warn about.
 
 identification division.
 program-id. eratosthenes.
 
 data division.
 working-storage section.
-77 file_name pic x(20).
+77 file_name pic x(50).
+77 run_date pic 9(8). *> YYYYMMDD, for baking a run timestamp into the output file name
+77 run_time pic 9(8). *> HHMMSSCC, for baking a run timestamp into the output file name
+77 upper_limit_edit pic z(8)9. *> upper_limit with leading zeroes stripped, for the file name
 01 eratosthenes_sieve.
-    05 sieve pic 9 occurs 2 to 100000000 depending on upper_limit value 1.
+    05 sieve pic 9 occurs 2 to 100000000 depending on window_size value 1.
+01 factor_table.
+    05 smallest_factor pic 9(9) occurs 2 to 100000000 depending on window_size value 0.
 77 upper_limit pic 9(9). *> calculate all primes <= the upper_limit
+77 range_start pic 9(9) value 2. *> calculate all primes >= range_start
+77 window_size pic 9(9). *> number of values covered by the sieve array
 77 lower_bound pic 9(9). *> square root of the upper_limit
 77 return_status pic 9. *> 1 if upper_limit not valid
-77 timing_mode pic 9 value 0. *> 0 print primes to file, 1 generate primes
+77 timing_mode pic 9 value 0. *> 1 also writes a phase-by-phase timing report
+77 factor_report_mode pic 9 value 0. *> 1 also writes the factorization report
+77 twin_prime_report_mode pic 9 value 0. *> 1 also writes the twin-prime pairs report
+77 gap_report_mode pic 9 value 0. *> 1 also writes the prime gap distribution report
+77 goldbach_report_mode pic 9 value 0. *> 1 also writes the Goldbach conjecture check
+77 save_sieve_mode pic 9 value 0. *> 1 also caches a freshly computed sieve to disk for later reuse
+77 reuse_status pic 9. *> 1 if a cached sieve covered this run and was loaded instead of computed
+77 density_report_mode pic 9 value 0. *> 1 also writes the prime density report
+77 indexed_output_mode pic 9 value 0. *> 1 also writes the primes to a key-indexed file
+77 reconciliation_mode pic 9 value 0. *> 1 also writes the trial-division reconciliation report
+77 sophie_germain_report_mode pic 9 value 0. *> 1 also writes the Sophie Germain / safe prime report
+77 used_param_file pic 9. *> 1 if get_upper_limit sourced this run's settings from a parameter file
+77 phase_start_time pic 9(8). *> HHMMSSCC captured at the start of a phase
+77 phase_end_time pic 9(8). *> HHMMSSCC captured at the end of a phase
+77 get_limit_cs pic 9(9). *> elapsed centiseconds in get_upper_limit
+77 sieve_cs pic 9(9). *> elapsed centiseconds in compute_sieve
+77 print_cs pic 9(9). *> elapsed centiseconds in print_primes_to_file
+77 capacity_warning_threshold pic 9(9) value 10000000. *> window size that triggers the pre-run warning
+77 estimated_bytes pic 9(9). *> rough memory footprint of the sieve and factor tables
+77 window_size_edit pic z(8)9. *> window_size with leading zeroes stripped, for display
+77 estimated_bytes_edit pic z(8)9. *> estimated_bytes with leading zeroes stripped, for display
+77 capacity_confirm pic x(1). *> operator's Y/N answer to the capacity warning
+77 run_start_time pic 9(8). *> HHMMSSCC captured at the very start of the run, for the run-statistics log
+77 run_end_time pic 9(8). *> HHMMSSCC captured at the very end of the run, for the run-statistics log
+77 run_program_name pic x(30) value "eratosthenes". *> this program's name, for the run-statistics log
+77 run_records_processed pic 9(9) value 0. *> window_size once known, for the run-statistics log
+77 run_return_code pic 9. *> local copy of return-code, needed to pass it to write_run_stats
+77 audit_program_name pic x(30) value "eratosthenes". *> this program's name, for the audit log entry
+77 audit_key_param pic x(40). *> upper_limit, edited out to text for the audit log
+77 audit_key_param_edit pic z(8)9.
+77 audit_result pic x(7). *> "SUCCESS" or "FAILURE", for the compliance audit log entry
 
 procedure division.
-	call "get_upper_limit" using upper_limit, return_status
+    accept run_start_time from time
+    accept phase_start_time from time
+	call "get_upper_limit" using range_start, upper_limit, return_status, timing_mode,
+        used_param_file, factor_report_mode, twin_prime_report_mode, gap_report_mode,
+        goldbach_report_mode, save_sieve_mode, density_report_mode, indexed_output_mode,
+        reconciliation_mode, sophie_germain_report_mode
+    accept phase_end_time from time
+    call "elapsed_centiseconds" using phase_start_time, phase_end_time, get_limit_cs
     if return_status = 1
+        move 1 to run_return_code
+        move upper_limit to audit_key_param_edit
+        move spaces to audit_key_param
+        string function trim(audit_key_param_edit) delimited by size
+            into audit_key_param
+        move "FAILURE" to audit_result
+        call "write_audit_log" using audit_program_name, audit_key_param, audit_result
+        accept run_end_time from time
+        call "write_run_stats" using run_program_name, run_start_time, run_end_time,
+            run_records_processed, run_return_code
+        *> write_run_stats calls CBL_CHECK_FILE_EXIST internally, which
+        *> sets return-code as a side effect -- set the real exit status
+        *> for the scheduler only after that call, not before it
+        move 1 to return-code
         goback
     end-if
 
+    if used_param_file = 0
+        display "Timing mode (1 = also benchmark this run, 0 = normal run)?: "
+            with no advancing accept timing_mode
+        display "Factorization report (1 = also write it, 0 = skip)?: "
+            with no advancing accept factor_report_mode
+        display "Twin-prime pairs report (1 = also write it, 0 = skip)?: "
+            with no advancing accept twin_prime_report_mode
+        display "Prime gap distribution report (1 = also write it, 0 = skip)?: "
+            with no advancing accept gap_report_mode
+        display "Goldbach conjecture check (1 = also write it, 0 = skip)?: "
+            with no advancing accept goldbach_report_mode
+        display "Cache this sieve for reuse (1 = also save it, 0 = skip)?: "
+            with no advancing accept save_sieve_mode
+        display "Prime density report (1 = also write it, 0 = skip)?: "
+            with no advancing accept density_report_mode
+        display "Indexed primes output file (1 = also write it, 0 = skip)?: "
+            with no advancing accept indexed_output_mode
+        display "Trial-division reconciliation report (1 = also write it, 0 = skip)?: "
+            with no advancing accept reconciliation_mode
+        display "Sophie Germain / safe prime report (1 = also write it, 0 = skip)?: "
+            with no advancing accept sophie_germain_report_mode
+    end-if
+
 	compute lower_bound rounded = upper_limit ** 0.5
-    move 0 to sieve(1) *> manually set 1 to not prime
-    call "compute_sieve" using lower_bound, upper_limit, eratosthenes_sieve
+    if lower_bound < 2
+        move 2 to lower_bound
+    end-if
+    compute window_size = upper_limit - range_start + 1
+
+    if window_size > capacity_warning_threshold
+        *> each sieve entry is 1 byte and each factor_table entry is
+        *> 9 bytes, so the two tables together cost 10 bytes per entry
+        compute estimated_bytes = window_size * 10
+        move window_size to window_size_edit
+        move estimated_bytes to estimated_bytes_edit
+        display "WARNING: requested window of " function trim(window_size_edit)
+            " entries exceeds the capacity threshold"
+        display "Estimated memory footprint: ~" function trim(estimated_bytes_edit)
+            " bytes"
+        if used_param_file = 0
+            display "Continue with this run? (Y/N): " with no advancing accept capacity_confirm
+        else
+            *> an unattended run has no operator to ask, and a window
+            *> this large is exactly the case the warning exists for --
+            *> abort rather than block forever on console input
+            move "N" to capacity_confirm
+            display "Unattended run past the capacity threshold; aborting rather than blocking on operator input."
+        end-if
+        if capacity_confirm not = "Y" and capacity_confirm not = "y"
+            display "Run aborted."
+            move 3 to run_return_code
+            move window_size to run_records_processed
+            move upper_limit to audit_key_param_edit
+            move spaces to audit_key_param
+            string function trim(audit_key_param_edit) delimited by size
+                into audit_key_param
+            move "FAILURE" to audit_result
+            call "write_audit_log" using audit_program_name, audit_key_param, audit_result
+            accept run_end_time from time
+            call "write_run_stats" using run_program_name, run_start_time, run_end_time,
+                run_records_processed, run_return_code
+            move 3 to return-code
+            goback
+        end-if
+    end-if
+
+    accept phase_start_time from time
+    call "load_sieve_from_file" using eratosthenes_sieve, range_start, upper_limit,
+        window_size, reuse_status
+    if reuse_status = 0
+        call "compute_sieve" using lower_bound, upper_limit, range_start, window_size,
+            eratosthenes_sieve, factor_table
+        if save_sieve_mode = 1
+            call "save_sieve_to_file" using eratosthenes_sieve, range_start, upper_limit,
+                window_size
+        end-if
+    end-if
+    accept phase_end_time from time
+    call "elapsed_centiseconds" using phase_start_time, phase_end_time, sieve_cs
+
+    move upper_limit to upper_limit_edit
+    accept run_date from date yyyymmdd
+    accept run_time from time
+    string "eratosthenes_" delimited by size
+           function trim(upper_limit_edit) delimited by size
+           "_" delimited by size
+           run_date delimited by size
+           run_time delimited by size
+           ".txt" delimited by size
+        into file_name
+
+    accept phase_start_time from time
+    call "print_primes_to_file" using file_name, eratosthenes_sieve, upper_limit,
+        range_start, window_size
+    accept phase_end_time from time
+    call "elapsed_centiseconds" using phase_start_time, phase_end_time, print_cs
+
+    if timing_mode = 1
+        call "print_timing_report_to_file" using get_limit_cs, sieve_cs, print_cs
+    end-if
+
+    if factor_report_mode = 1
+        call "print_factors_to_file" using factor_table, upper_limit, range_start,
+            window_size
+    end-if
 
-    if timing_mode = 0
-        call "print_primes_to_file" using file_name, eratosthenes_sieve, upper_limit
+    if twin_prime_report_mode = 1
+        call "print_twin_primes_to_file" using eratosthenes_sieve, upper_limit,
+            range_start, window_size
+    end-if
+
+    if gap_report_mode = 1
+        call "print_gap_report_to_file" using eratosthenes_sieve, upper_limit,
+            range_start, window_size
+    end-if
+
+    if goldbach_report_mode = 1
+        call "print_goldbach_report_to_file" using eratosthenes_sieve, upper_limit,
+            range_start, window_size
+    end-if
+
+    if density_report_mode = 1
+        call "print_density_report_to_file" using eratosthenes_sieve, upper_limit,
+            range_start, window_size
+    end-if
+
+    if indexed_output_mode = 1
+        call "print_primes_to_indexed_file" using eratosthenes_sieve, upper_limit,
+            range_start, window_size
+    end-if
+
+    if reconciliation_mode = 1
+        call "print_recon_report_to_file" using eratosthenes_sieve, upper_limit,
+            range_start, window_size
+    end-if
+
+    if sophie_germain_report_mode = 1
+        call "print_sophie_germain_to_file" using eratosthenes_sieve, upper_limit,
+            range_start, window_size
     end-if.
+
+    move 0 to run_return_code.
+    move window_size to run_records_processed.
+    move upper_limit to audit_key_param_edit.
+    move spaces to audit_key_param.
+    string function trim(audit_key_param_edit) delimited by size
+        into audit_key_param.
+    move "SUCCESS" to audit_result.
+    call "write_audit_log" using audit_program_name, audit_key_param, audit_result.
+    accept run_end_time from time.
+    call "write_run_stats" using run_program_name, run_start_time, run_end_time,
+        run_records_processed, run_return_code.
+    move 0 to return-code.
