@@ -0,0 +1,99 @@
+*> load_sieve_from_file.cob
+*>
+*> Check for a sieve cache left by a prior run and, if it covers
+*> the requested range_start-upper_limit window, load it straight
+*> into eratosthenes_sieve instead of making the caller recompute.
+*>
+*> Class: CIS*3190
+*> Author: Ben Walker
+*> Student #: 0883544
+*> Date: Aug. 9, 2026
+
+identification division.
+program-id. load_sieve_from_file.
+
+environment division.
+input-output section.
+file-control.
+    select cache_file assign cache_identifier
+    organization is sequential.
+
+data division.
+file section.
+fd cache_file.
+01 cache_record.
+    05 cache_type pic x(1).
+    05 cache_body pic 9(18).
+    05 cache_body_header redefines cache_body.
+        10 cache_range_start pic 9(9).
+        10 cache_upper_limit pic 9(9).
+    05 cache_body_data redefines cache_body.
+        10 cache_sieve_value pic 9(1).
+        10 cache_body_filler pic 9(17).
+
+working-storage section.
+77 cache_identifier pic x(40) value "eratosthenes_sieve_cache.dat".
+77 cache_check_buffer pic x(64).
+77 skip_count pic 9(9).
+77 i pic 9(9).
+
+linkage section.
+01 eratosthenes_sieve.
+    05 sieve pic 9 occurs 2 to 100000000 depending on window_size value 1.
+77 range_start pic 9(9).
+77 upper_limit pic 9(9).
+77 window_size pic 9(9).
+77 reuse_status pic 9. *> 1 if the cache covered the window and eratosthenes_sieve was filled from it
+
+procedure division using eratosthenes_sieve, range_start, upper_limit, window_size,
+        reuse_status.
+    move 0 to reuse_status
+
+    call "CBL_CHECK_FILE_EXIST" using cache_identifier, cache_check_buffer
+    if return-code not = 0
+        goback
+    end-if
+
+    open input cache_file
+    read cache_file
+        at end
+            close cache_file
+            goback
+    end-read
+
+    if cache_type not = "H"
+        close cache_file
+        goback
+    end-if
+
+    if cache_range_start > range_start or cache_upper_limit < upper_limit
+        close cache_file
+        goback
+    end-if
+
+    *> the cache covers the whole run from cache_range_start, so skip
+    *> past the leading values we don't need before our own window starts
+    compute skip_count = range_start - cache_range_start
+    move 1 to i
+    perform until i > skip_count
+        read cache_file
+            at end
+                close cache_file
+                goback
+        end-read
+        add 1 to i
+    end-perform
+
+    move 1 to i
+    perform until i > window_size
+        read cache_file
+            at end
+                close cache_file
+                goback
+        end-read
+        move cache_sieve_value to sieve(i)
+        add 1 to i
+    end-perform
+
+    close cache_file
+    move 1 to reuse_status.
