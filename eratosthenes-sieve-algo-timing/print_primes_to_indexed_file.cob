@@ -0,0 +1,52 @@
+*> print_primes_to_indexed_file.cob
+*>
+*> Write the completed sieve's primes to an indexed file keyed on
+*> the prime value itself, so a downstream job can do a direct
+*> random read ("is 7,919 prime?") instead of a sequential scan
+*> of the flat primes output.
+*>
+*> Class: CIS*3190
+*> Author: Ben Walker
+*> Student #: 0883544
+*> Date: Aug. 9, 2026
+
+identification division.
+program-id. print_primes_to_indexed_file.
+
+environment division.
+input-output section.
+file-control.
+    select primes_indexed_file assign to "eratosthenes_primes_indexed.dat"
+    organization is indexed
+    access mode is sequential
+    record key is indexed_prime.
+
+data division.
+file section.
+fd primes_indexed_file.
+01 primes_indexed_record.
+    05 indexed_prime pic 9(9).
+
+working-storage section.
+77 i pic 9(9) value 1.
+77 actual_value pic 9(9).
+
+linkage section.
+01 eratosthenes_sieve.
+    05 sieve pic 9 occurs 2 to 100000000 depending on window_size value 1.
+77 upper_limit pic 9(9).
+77 range_start pic 9(9).
+77 window_size pic 9(9).
+
+procedure division using eratosthenes_sieve, upper_limit, range_start, window_size.
+    open output primes_indexed_file
+        perform until i > window_size
+            if sieve(i) = 1
+                compute actual_value = range_start + i - 1
+                move actual_value to indexed_prime
+                write primes_indexed_record
+            end-if
+
+            add 1 to i
+        end-perform
+    close primes_indexed_file.
