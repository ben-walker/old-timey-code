@@ -0,0 +1,57 @@
+*> print_twin_primes_to_file.cob
+*>
+*> Scan the completed sieve for adjacent primes differing
+*> by exactly 2 (twin primes) and print each pair, for the
+*> analytics side of the shop.
+*>
+*> Class: CIS*3190
+*> Author: Ben Walker
+*> Student #: 0883544
+*> Date: Aug. 9, 2026
+
+identification division.
+program-id. print_twin_primes_to_file.
+
+environment division.
+input-output section.
+file-control.
+    select twin_primes_file assign to "eratosthenes_twins.txt"
+    organization is line sequential.
+
+data division.
+file section.
+fd twin_primes_file.
+01 twin_primes_record.
+    05 twin_prime_low pic 9(9).
+    05 twin_prime_separator pic x(4).
+    05 twin_prime_high pic 9(9).
+
+working-storage section.
+77 i pic 9(9) value 1.
+77 last_window_index pic 9(9).
+
+linkage section.
+01 eratosthenes_sieve.
+    05 sieve pic 9 occurs 2 to 100000000 depending on window_size value 1.
+77 upper_limit pic 9(9).
+77 range_start pic 9(9).
+77 window_size pic 9(9).
+
+procedure division using eratosthenes_sieve, upper_limit, range_start, window_size.
+    move 0 to last_window_index
+    if window_size > 2
+        compute last_window_index = window_size - 2
+    end-if
+
+    open output twin_primes_file
+        perform until i > last_window_index
+            if sieve(i) = 1 and sieve(i + 2) = 1
+                compute twin_prime_low = range_start + i - 1
+                move " :: " to twin_prime_separator
+                compute twin_prime_high = range_start + i + 1
+                write twin_primes_record
+            end-if
+
+            add 1 to i
+        end-perform
+    close twin_primes_file.
