@@ -6,6 +6,19 @@
 *> Author: Ben Walker
 *> Student #: 0883544
 *> Date: Apr. 6, 2018
+*>
+*> Modification history:
+*> Aug. 9, 2026 - BW - the sieve array is now indexed relative to the
+*>                     window's range_start instead of always starting
+*>                     at 1, so the printed values have to be translated
+*>                     back to their actual decimal value.
+*> Aug. 9, 2026 - BW - the output file name is now driven by the
+*>                     caller-supplied file_name instead of a fixed
+*>                     literal, so successive runs no longer overwrite
+*>                     each other's output.
+*> Aug. 9, 2026 - BW - every run now appends an entry to the shared
+*>                     compliance audit log, naming the upper_limit
+*>                     sieved this run.
 
 identification division.
 program-id. print_primes_to_file.
@@ -13,7 +26,7 @@ program-id. print_primes_to_file.
 environment division.
 input-output section.
 file-control.
-    select primes_file assign to "eratosthenes_cob.txt"
+    select primes_file assign primes_identifier
     organization is line sequential.
 
 data division.
@@ -24,21 +37,39 @@ fd primes_file.
 
 working-storage section.
 77 i pic 9(9) value 1.
+77 actual_value pic 9(9).
+77 primes_identifier pic x(50). *> local filename, needed for dynamic assign
+77 audit_program_name pic x(30) value "print_primes_to_file". *> this program's name, for the audit log entry
+77 audit_key_param pic x(40). *> upper_limit, edited out to text for the audit log
+77 audit_key_param_edit pic z(8)9.
+77 audit_result pic x(7) value "SUCCESS".
 
 linkage section.
-77 file_name pic x(20).
+77 file_name pic x(50).
 01 eratosthenes_sieve.
-    05 sieve pic 9 occurs 2 to 100000000 depending on upper_limit value 1.
+    05 sieve pic 9 occurs 2 to 100000000 depending on window_size value 1.
 77 upper_limit pic 9(9).
+77 range_start pic 9(9).
+77 window_size pic 9(9).
+
+procedure division using file_name, eratosthenes_sieve, upper_limit, range_start,
+        window_size.
+    move file_name to primes_identifier *> can't use linkage variable as file identifier; use local identifier instead
 
-procedure division using file_name, eratosthenes_sieve, upper_limit.
     open output primes_file
-        perform until i > upper_limit
+        perform until i > window_size
             if sieve(i) = 1
-                move i to prime
+                compute actual_value = range_start + i - 1
+                move actual_value to prime
                 write primes_record
             end-if
 
             add 1 to i
         end-perform
     close primes_file.
+
+    move upper_limit to audit_key_param_edit
+    string "upper_limit=" delimited by size
+           function trim(audit_key_param_edit) delimited by size
+        into audit_key_param
+    call "write_audit_log" using audit_program_name, audit_key_param, audit_result.
