@@ -0,0 +1,128 @@
+*> print_recon_report_to_file.cob
+*>
+*> Independently re-derive primality for a sample of the window's
+*> indexes using straightforward trial division, and compare each
+*> result against the corresponding sieve entry. compute_sieve's
+*> composite-marking logic is fast but has never had a second
+*> method to cross-check it against, so any mismatch here is a
+*> data-integrity incident, not something to assume away.
+*>
+*> Class: CIS*3190
+*> Author: Ben Walker
+*> Student #: 0883544
+*> Date: Aug. 9, 2026
+
+identification division.
+program-id. print_recon_report_to_file.
+
+environment division.
+input-output section.
+file-control.
+    select reconciliation_file assign to "eratosthenes_reconciliation.txt"
+    organization is line sequential.
+
+data division.
+file section.
+fd reconciliation_file.
+01 reconciliation_record.
+    05 reconciliation_value pic 9(9).
+    05 reconciliation_sep1 pic x(4).
+    05 reconciliation_sieve_result pic x(9).
+    05 reconciliation_sep2 pic x(4).
+    05 reconciliation_trial_result pic x(9).
+    05 reconciliation_sep3 pic x(4).
+    05 reconciliation_status pic x(8).
+
+01 reconciliation_summary.
+    05 summary_checked pic x(17).
+    05 summary_checked_count pic z(8)9.
+    05 summary_sep pic x(4).
+    05 summary_mismatch pic x(12).
+    05 summary_mismatch_count pic z(8)9.
+
+working-storage section.
+77 sample_size pic 9(9) value 1000. *> largest number of indexes to sample
+77 stride pic 9(9) value 1. *> gap between sampled indexes
+77 stride_quotient pic 9(9).
+77 i pic 9(9).
+77 samples_taken pic 9(9) value 0.
+77 checked_count pic 9(9) value 0.
+77 mismatch_count pic 9(9) value 0.
+77 actual_value pic 9(9).
+77 trial_is_prime pic 9(1).
+77 trial_limit pic 9(9).
+77 d pic 9(9).
+77 trial_remainder pic 9(9).
+
+linkage section.
+01 eratosthenes_sieve.
+    05 sieve pic 9 occurs 2 to 100000000 depending on window_size value 1.
+77 upper_limit pic 9(9).
+77 range_start pic 9(9).
+77 window_size pic 9(9).
+
+procedure division using eratosthenes_sieve, upper_limit, range_start, window_size.
+    if window_size > sample_size
+        compute stride_quotient = window_size / sample_size
+        move stride_quotient to stride
+        if stride < 1
+            move 1 to stride
+        end-if
+    end-if
+
+    open output reconciliation_file
+        move 1 to i
+        perform until i > window_size or samples_taken >= sample_size
+            compute actual_value = range_start + i - 1
+
+            *> straightforward trial division, independent of compute_sieve
+            move 1 to trial_is_prime
+            if actual_value < 2
+                move 0 to trial_is_prime
+            else
+                compute trial_limit rounded = actual_value ** 0.5
+                move 2 to d
+                perform until d > trial_limit or trial_is_prime = 0
+                    compute trial_remainder = function mod(actual_value, d)
+                    if trial_remainder = 0
+                        move 0 to trial_is_prime
+                    end-if
+                    add 1 to d
+                end-perform
+            end-if
+
+            add 1 to checked_count
+            move actual_value to reconciliation_value
+            move " :: " to reconciliation_sep1
+            move " :: " to reconciliation_sep2
+            move " :: " to reconciliation_sep3
+            if sieve(i) = 1
+                move "PRIME    " to reconciliation_sieve_result
+            else
+                move "COMPOSITE" to reconciliation_sieve_result
+            end-if
+            if trial_is_prime = 1
+                move "PRIME    " to reconciliation_trial_result
+            else
+                move "COMPOSITE" to reconciliation_trial_result
+            end-if
+
+            if sieve(i) = trial_is_prime
+                move "OK      " to reconciliation_status
+            else
+                move "MISMATCH" to reconciliation_status
+                add 1 to mismatch_count
+            end-if
+            write reconciliation_record
+
+            add 1 to samples_taken
+            add stride to i
+        end-perform
+
+        move "Indexes checked: " to summary_checked
+        move checked_count to summary_checked_count
+        move " :: " to summary_sep
+        move "Mismatches: " to summary_mismatch
+        move mismatch_count to summary_mismatch_count
+        write reconciliation_summary
+    close reconciliation_file.
