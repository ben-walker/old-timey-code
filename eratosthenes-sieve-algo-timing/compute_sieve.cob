@@ -6,35 +6,220 @@
 *> Author: Ben Walker
 *> Student #: 0883544
 *> Date: Apr. 6, 2018
+*>
+*> Modification history:
+*> Aug. 9, 2026 - BW - segmented so a high, narrow range_start-upper_limit
+*>                     window can be sieved without building the whole low
+*>                     end: base primes up to lower_bound are found first,
+*>                     then only used to mark composites inside the window.
+*> Aug. 9, 2026 - BW - also records each composite's smallest prime factor
+*>                     (the i that first zeroes it out) into factor_table,
+*>                     for the capacity-planning factorization report.
+*> Aug. 9, 2026 - BW - the multiple-marking pass now checkpoints its
+*>                     progress (the base prime i it just finished, plus
+*>                     the sieve/factor_table state so far) to a restart
+*>                     file every checkpoint_interval base primes, so a
+*>                     rerun after an abend on a large upper_limit can
+*>                     resume marking composites instead of starting the
+*>                     whole sieve over at i = 1.
+*> Aug. 9, 2026 - BW - the checkpoint file is now a running log instead
+*>                     of a full sieve/factor_table snapshot on every
+*>                     interval: each composite is appended to it once,
+*>                     the moment it is first marked, and progress
+*>                     records only carry the last base prime finished.
+*>                     A full-table dump every checkpoint_interval base
+*>                     primes made the checkpoint cost scale with
+*>                     window_size instead of with the work actually
+*>                     done, which made it impractical at the upper end
+*>                     of the supported window sizes.
 
 identification division.
 program-id. compute_sieve.
 
+environment division.
+input-output section.
+file-control.
+    select checkpoint_file assign checkpoint_identifier
+    organization is sequential.
+
 data division.
+file section.
+*> one header record naming the run this checkpoint belongs to, one
+*> progress record giving the last base prime fully applied, then one
+*> data record per window position holding its sieve/factor snapshot
+fd checkpoint_file.
+01 checkpoint_record.
+    05 checkpoint_type pic x(1).
+    05 checkpoint_body pic 9(36).
+    05 checkpoint_body_header redefines checkpoint_body.
+        10 checkpoint_lower_bound pic 9(9).
+        10 checkpoint_upper_limit pic 9(9).
+        10 checkpoint_range_start pic 9(9).
+        10 checkpoint_window_size pic 9(9).
+    05 checkpoint_body_progress redefines checkpoint_body.
+        10 checkpoint_i pic 9(9).
+        10 checkpoint_body_filler_p pic 9(27).
+    05 checkpoint_body_data redefines checkpoint_body.
+        10 checkpoint_position pic 9(9).
+        10 checkpoint_sieve_value pic 9(1).
+        10 checkpoint_factor_value pic 9(9).
+        10 checkpoint_body_filler_d pic 9(17).
+
 working-storage section.
 77 i pic 9(9).
 77 j pic 9(9).
 77 i_squared pic 9(9).
+77 ceil_quotient pic 9(9).
+77 ceil_multiple pic 9(9).
+77 first_multiple pic 9(9).
+01 base_sieve.
+    05 base_prime pic 9 occurs 2 to 100000 depending on lower_bound value 1.
+77 checkpoint_identifier pic x(40) value "eratosthenes_checkpoint.dat". *> local filename, needed for dynamic assign
+77 checkpoint_interval pic 9(9) value 100. *> base primes between checkpoints
+77 checkpoint_check_buffer pic x(64). *> scratch detail area for CBL_CHECK_FILE_EXIST
+77 resume_i pic 9(9) value 0. *> last base prime a checkpoint had fully applied, 0 if none
+77 checkpoint_match pic 9 value 0. *> 1 if an existing checkpoint file matches this run's parameters
+77 more_checkpoint_records pic 9 value 1. *> 0 once the checkpoint log has been read to end of file
 
 linkage section.
 01 eratosthenes_sieve.
-    05 sieve pic 9 occurs 2 to 100000000 depending on upper_limit value 1.
+    05 sieve pic 9 occurs 2 to 100000000 depending on window_size value 1.
+01 factor_table.
+    05 smallest_factor pic 9(9) occurs 2 to 100000000 depending on window_size value 0.
 77 upper_limit pic 9(9).
 77 lower_bound pic 9(9).
+77 range_start pic 9(9).
+77 window_size pic 9(9).
 
-procedure division using lower_bound, upper_limit, eratosthenes_sieve.
+procedure division using lower_bound, upper_limit, range_start, window_size,
+        eratosthenes_sieve, factor_table.
+    *> first find every prime up to the square root of upper_limit,
+    *> using the classical sieve on its own small range; this pass is
+    *> cheap enough to always redo in full, checkpoint or not
+    move 0 to base_prime(1)
     move 1 to i
     perform until i > lower_bound
         compute i_squared = i ** 2
 
-        *> leave i as prime, mark all its multiples as not prime
-        if sieve(i) = 1
+        if base_prime(i) = 1
             move i_squared to j
+            perform until j > lower_bound
+                move 0 to base_prime(j)
+                add i to j
+            end-perform
+        end-if
+
+        add 1 to i
+    end-perform
+
+    *> if an earlier run left a checkpoint behind for this same run,
+    *> replay its log to restore the sieve/factor_table state and the
+    *> base prime the marking pass left off at, instead of starting
+    *> the marking pass over; only entries recorded since the last
+    *> abend are on file, not a full snapshot, so this replay costs
+    *> only as much as the work already done, not window_size
+    call "CBL_CHECK_FILE_EXIST" using checkpoint_identifier, checkpoint_check_buffer
+    if return-code = 0
+        open input checkpoint_file
+        read checkpoint_file
+            at end continue
+        end-read
+        if checkpoint_lower_bound = lower_bound and checkpoint_upper_limit = upper_limit
+                and checkpoint_range_start = range_start
+                and checkpoint_window_size = window_size
+            move 1 to checkpoint_match
+            move 1 to more_checkpoint_records
+            perform until more_checkpoint_records = 0
+                read checkpoint_file
+                    at end move 0 to more_checkpoint_records
+                end-read
+                if more_checkpoint_records = 1
+                    evaluate checkpoint_type
+                        when "P"
+                            move checkpoint_i to resume_i
+                        when "D"
+                            move checkpoint_sieve_value to sieve(checkpoint_position)
+                            move checkpoint_factor_value to smallest_factor(checkpoint_position)
+                    end-evaluate
+                end-if
+            end-perform
+
+            display "Resuming sieve marking pass after checkpoint at base prime "
+                resume_i
+        end-if
+        close checkpoint_file
+    end-if
+
+    *> a matching checkpoint's log is extended in place; a fresh run
+    *> starts a new one and stamps it with this run's parameters, so a
+    *> later run against different parameters won't mistake it for a
+    *> match
+    if checkpoint_match = 1
+        open extend checkpoint_file
+    else
+        open output checkpoint_file
+        move "H" to checkpoint_type
+        move lower_bound to checkpoint_lower_bound
+        move upper_limit to checkpoint_upper_limit
+        move range_start to checkpoint_range_start
+        move window_size to checkpoint_window_size
+        write checkpoint_record
+    end-if
+
+    *> use each base prime to mark its multiples across the window,
+    *> starting from the first one that actually falls inside it
+    compute i = resume_i + 1
+    perform until i > lower_bound
+        if base_prime(i) = 1
+            compute i_squared = i ** 2
+
+            *> integer division into ceil_quotient truncates any remainder,
+            *> giving the smallest multiple of i that is >= range_start
+            compute ceil_quotient = (range_start + i - 1) / i
+            compute ceil_multiple = ceil_quotient * i
+
+            if i_squared > ceil_multiple
+                move i_squared to first_multiple
+            else
+                move ceil_multiple to first_multiple
+            end-if
+
+            move first_multiple to j
             perform until j > upper_limit
-                move 0 to sieve(j)
+                move 0 to sieve(j - range_start + 1)
+
+                *> i ascends through the base primes in order, so the
+                *> first prime to zero out a composite is its smallest
+                *> one; a factor already on file must stay put. only a
+                *> position newly zeroed out here needs to go on the
+                *> checkpoint log at all
+                if smallest_factor(j - range_start + 1) = 0
+                    move i to smallest_factor(j - range_start + 1)
+
+                    move "D" to checkpoint_type
+                    compute checkpoint_position = j - range_start + 1
+                    move 0 to checkpoint_sieve_value
+                    move i to checkpoint_factor_value
+                    write checkpoint_record
+                end-if
+
                 add i to j
             end-perform
         end-if
 
+        *> record progress periodically so a rerun can resume here
+        *> instead of replaying the whole log from base prime 1
+        if function mod(i, checkpoint_interval) = 0
+            move "P" to checkpoint_type
+            move i to checkpoint_i
+            write checkpoint_record
+        end-if
+
         add 1 to i
-    end-perform.
+    end-perform
+
+    close checkpoint_file
+
+    *> the marking pass made it to the end cleanly, so the checkpoint
+    *> is no longer needed
+    call "CBL_DELETE_FILE" using checkpoint_identifier.
