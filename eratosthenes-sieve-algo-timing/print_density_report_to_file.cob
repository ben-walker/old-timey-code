@@ -0,0 +1,113 @@
+*> print_density_report_to_file.cob
+*>
+*> Bucket the completed sieve into fixed-size sub-ranges and report
+*> the prime count and density in each, for capacity-planning
+*> conversations about how prime-dense a range is.
+*>
+*> Class: CIS*3190
+*> Author: Ben Walker
+*> Student #: 0883544
+*> Date: Aug. 9, 2026
+
+identification division.
+program-id. print_density_report_to_file.
+
+environment division.
+input-output section.
+file-control.
+    select density_file assign to "eratosthenes_density.txt"
+    organization is line sequential.
+
+data division.
+file section.
+fd density_file.
+01 density_record.
+    05 density_low pic 9(9).
+    05 density_sep1 pic x(4).
+    05 density_high pic 9(9).
+    05 density_sep2 pic x(4).
+    05 density_count pic 9(9).
+    05 density_sep3 pic x(4).
+    05 density_pct pic zz9.99.
+    05 density_pct_sign pic x(1).
+
+working-storage section.
+77 bucket_size pic 9(9) value 1000000. *> sub-range width for the density buckets
+77 base_bucket_start pic 9(9). *> bucket_size-aligned start of range_start's bucket
+77 base_bucket_quotient pic 9(9).
+77 bucket_span_quotient pic 9(9).
+77 num_buckets pic 9(9). *> number of buckets covering the window
+01 bucket_counts.
+    05 bucket_count pic 9(9) occurs 1 to 200 depending on num_buckets value 0.
+77 bucket_offset_quotient pic 9(9).
+77 bucket_index pic 9(9).
+77 i pic 9(9).
+77 b pic 9(9).
+77 actual_value pic 9(9).
+77 bucket_abs_start pic 9(9).
+77 bucket_abs_end pic 9(9).
+77 bucket_low pic 9(9).
+77 bucket_high pic 9(9).
+77 bucket_span pic 9(9).
+77 density_percent pic 999v99.
+
+linkage section.
+01 eratosthenes_sieve.
+    05 sieve pic 9 occurs 2 to 100000000 depending on window_size value 1.
+77 upper_limit pic 9(9).
+77 range_start pic 9(9).
+77 window_size pic 9(9).
+
+procedure division using eratosthenes_sieve, upper_limit, range_start, window_size.
+    compute base_bucket_quotient = range_start / bucket_size
+    compute base_bucket_start = base_bucket_quotient * bucket_size
+
+    compute bucket_span_quotient = (upper_limit - base_bucket_start) / bucket_size
+    compute num_buckets = bucket_span_quotient + 1
+
+    move 1 to i
+    perform until i > window_size
+        if sieve(i) = 1
+            compute actual_value = range_start + i - 1
+            compute bucket_offset_quotient = (actual_value - base_bucket_start) / bucket_size
+            compute bucket_index = bucket_offset_quotient + 1
+            add 1 to bucket_count(bucket_index)
+        end-if
+
+        add 1 to i
+    end-perform
+
+    open output density_file
+        move 1 to b
+        perform until b > num_buckets
+            compute bucket_abs_start = base_bucket_start + (b - 1) * bucket_size
+            compute bucket_abs_end = bucket_abs_start + bucket_size - 1
+
+            if bucket_abs_start < range_start
+                move range_start to bucket_low
+            else
+                move bucket_abs_start to bucket_low
+            end-if
+
+            if bucket_abs_end > upper_limit
+                move upper_limit to bucket_high
+            else
+                move bucket_abs_end to bucket_high
+            end-if
+
+            compute bucket_span = bucket_high - bucket_low + 1
+            compute density_percent rounded = bucket_count(b) * 100 / bucket_span
+
+            move bucket_low to density_low
+            move " :: " to density_sep1
+            move bucket_high to density_high
+            move " :: " to density_sep2
+            move bucket_count(b) to density_count
+            move " :: " to density_sep3
+            move density_percent to density_pct
+            move "%" to density_pct_sign
+            write density_record
+
+            add 1 to b
+        end-perform
+    close density_file.
