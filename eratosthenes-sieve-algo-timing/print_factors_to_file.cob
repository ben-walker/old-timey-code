@@ -0,0 +1,53 @@
+*> print_factors_to_file.cob
+*>
+*> Print every composite number in the window, alongside
+*> the smallest prime factor compute_sieve found for it,
+*> for the capacity-planning factorization report.
+*>
+*> Class: CIS*3190
+*> Author: Ben Walker
+*> Student #: 0883544
+*> Date: Aug. 9, 2026
+
+identification division.
+program-id. print_factors_to_file.
+
+environment division.
+input-output section.
+file-control.
+    select factors_file assign to "eratosthenes_factors.txt"
+    organization is line sequential.
+
+data division.
+file section.
+fd factors_file.
+01 factors_record.
+    05 factors_composite pic 9(9).
+    05 factors_separator pic x(4).
+    05 factors_smallest_factor pic 9(9).
+
+working-storage section.
+77 i pic 9(9) value 1.
+77 actual_value pic 9(9).
+
+linkage section.
+01 factor_table.
+    05 smallest_factor pic 9(9) occurs 2 to 100000000 depending on window_size value 0.
+77 upper_limit pic 9(9).
+77 range_start pic 9(9).
+77 window_size pic 9(9).
+
+procedure division using factor_table, upper_limit, range_start, window_size.
+    open output factors_file
+        perform until i > window_size
+            if smallest_factor(i) not = 0
+                compute actual_value = range_start + i - 1
+                move actual_value to factors_composite
+                move " :: " to factors_separator
+                move smallest_factor(i) to factors_smallest_factor
+                write factors_record
+            end-if
+
+            add 1 to i
+        end-perform
+    close factors_file.
