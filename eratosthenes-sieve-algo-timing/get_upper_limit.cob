@@ -6,20 +6,152 @@
 *> Author: Ben Walker
 *> Student #: 0883544
 *> Date: Apr. 6, 2018
+*>
+*> Modification history:
+*> Aug. 9, 2026 - BW - also accepts a range start, so a run can sieve
+*>                     only a high window (e.g. 10,000,000-10,100,000)
+*>                     instead of always starting from the beginning.
+*> Aug. 9, 2026 - BW - reads range_start/upper_limit/timing_mode from a
+*>                     parameter file when one is present, instead of
+*>                     always blocking on the console, so the job can
+*>                     run unattended on a schedule; the interactive
+*>                     prompts remain the fallback when no file is set up.
+*> Aug. 9, 2026 - BW - the parameter file now uses the shared KEY=VALUE
+*>                     control-file convention (read_control_param)
+*>                     instead of a positional RANGE_START/UPPER_LIMIT/
+*>                     TIMING_MODE line order, so both subsystems read
+*>                     their unattended run settings the same way.
+*> Aug. 9, 2026 - BW - also reads the nine optional-report/cache switches
+*>                     (factorization, twin-prime, gap, Goldbach, sieve
+*>                     caching, density, indexed output, reconciliation,
+*>                     Sophie Germain) from the same control file; every
+*>                     one of those had been a hardcoded-off switch in
+*>                     eratosthenes.cob with no way for an operator to
+*>                     ever turn it on.
 
 identification division.
 program-id. get_upper_limit.
 
 data division.
+working-storage section.
+77 param_identifier pic x(40) value "eratosthenes_params.txt".
+77 param_key pic x(20).
+77 param_text pic x(30).
+77 param_found pic 9.
+
 linkage section.
+77 range_start pic 9(9).
 77 upper_limit pic 9(9).
 77 return_status pic 9.
+77 timing_mode pic 9.
+77 used_param_file pic 9. *> 1 if range_start/upper_limit/timing_mode came from the parameter file
+77 factor_report_mode pic 9.
+77 twin_prime_report_mode pic 9.
+77 gap_report_mode pic 9.
+77 goldbach_report_mode pic 9.
+77 save_sieve_mode pic 9.
+77 density_report_mode pic 9.
+77 indexed_output_mode pic 9.
+77 reconciliation_mode pic 9.
+77 sophie_germain_report_mode pic 9.
 
-procedure division using upper_limit, return_status.
+procedure division using range_start, upper_limit, return_status, timing_mode,
+        used_param_file, factor_report_mode, twin_prime_report_mode, gap_report_mode,
+        goldbach_report_mode, save_sieve_mode, density_report_mode, indexed_output_mode,
+        reconciliation_mode, sophie_germain_report_mode.
     move 0 to return_status
-    display "Upper limit?: " with no advancing accept upper_limit
-    
-    if upper_limit < 2
-    	display "The upper limit cannot be less than 2."
+    move 0 to used_param_file
+    move 2 to range_start
+    move 0 to factor_report_mode, twin_prime_report_mode, gap_report_mode
+    move 0 to goldbach_report_mode, save_sieve_mode, density_report_mode
+    move 0 to indexed_output_mode, reconciliation_mode, sophie_germain_report_mode
+
+    move "RANGE_START" to param_key
+    call "read_control_param" using param_identifier, param_key, param_text, param_found
+    if param_found = 1
+        move 1 to used_param_file
+        move function numval(param_text) to range_start
+    end-if
+
+    move "UPPER_LIMIT" to param_key
+    call "read_control_param" using param_identifier, param_key, param_text, param_found
+    if param_found = 1
+        move 1 to used_param_file
+        move function numval(param_text) to upper_limit
+    end-if
+
+    move "TIMING_MODE" to param_key
+    call "read_control_param" using param_identifier, param_key, param_text, param_found
+    if param_found = 1
+        move function numval(param_text) to timing_mode
+    end-if
+
+    move "FACTOR_REPORT" to param_key
+    call "read_control_param" using param_identifier, param_key, param_text, param_found
+    if param_found = 1
+        move function numval(param_text) to factor_report_mode
+    end-if
+
+    move "TWIN_PRIME_REPORT" to param_key
+    call "read_control_param" using param_identifier, param_key, param_text, param_found
+    if param_found = 1
+        move function numval(param_text) to twin_prime_report_mode
+    end-if
+
+    move "GAP_REPORT" to param_key
+    call "read_control_param" using param_identifier, param_key, param_text, param_found
+    if param_found = 1
+        move function numval(param_text) to gap_report_mode
+    end-if
+
+    move "GOLDBACH_REPORT" to param_key
+    call "read_control_param" using param_identifier, param_key, param_text, param_found
+    if param_found = 1
+        move function numval(param_text) to goldbach_report_mode
+    end-if
+
+    move "SAVE_SIEVE" to param_key
+    call "read_control_param" using param_identifier, param_key, param_text, param_found
+    if param_found = 1
+        move function numval(param_text) to save_sieve_mode
+    end-if
+
+    move "DENSITY_REPORT" to param_key
+    call "read_control_param" using param_identifier, param_key, param_text, param_found
+    if param_found = 1
+        move function numval(param_text) to density_report_mode
+    end-if
+
+    move "INDEXED_OUTPUT" to param_key
+    call "read_control_param" using param_identifier, param_key, param_text, param_found
+    if param_found = 1
+        move function numval(param_text) to indexed_output_mode
+    end-if
+
+    move "RECONCILIATION" to param_key
+    call "read_control_param" using param_identifier, param_key, param_text, param_found
+    if param_found = 1
+        move function numval(param_text) to reconciliation_mode
+    end-if
+
+    move "SOPHIE_GERMAIN" to param_key
+    call "read_control_param" using param_identifier, param_key, param_text, param_found
+    if param_found = 1
+        move function numval(param_text) to sophie_germain_report_mode
+    end-if
+
+    if used_param_file = 0
+        display "Range start (2 for the full range from the beginning)?: "
+            with no advancing accept range_start
+
+        if range_start < 2
+            move 2 to range_start
+        end-if
+
+        display "Upper limit?: " with no advancing accept upper_limit
+    end-if
+
+    if upper_limit < 2 or upper_limit < range_start
+    	display "The upper limit cannot be less than 2, or less than the range start."
         move 1 to return_status
     end-if.
