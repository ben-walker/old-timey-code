@@ -0,0 +1,49 @@
+*> print_timing_report_to_file.cob
+*>
+*> Write the elapsed-time benchmark for each phase of a run,
+*> so the job can be baselined when it moves to new hardware.
+*>
+*> Class: CIS*3190
+*> Author: Ben Walker
+*> Student #: 0883544
+*> Date: Aug. 9, 2026
+
+identification division.
+program-id. print_timing_report_to_file.
+
+environment division.
+input-output section.
+file-control.
+    select timing_file assign to "eratosthenes_timing.txt"
+    organization is line sequential.
+
+data division.
+file section.
+fd timing_file.
+01 timing_record.
+    05 timing_phase pic x(20).
+    05 timing_separator pic x(4).
+    05 timing_centiseconds pic 9(9).
+
+working-storage section.
+
+linkage section.
+77 get_limit_cs pic 9(9).
+77 sieve_cs pic 9(9).
+77 print_cs pic 9(9).
+
+procedure division using get_limit_cs, sieve_cs, print_cs.
+    open output timing_file
+        move "get_upper_limit     " to timing_phase
+        move " :: " to timing_separator
+        move get_limit_cs to timing_centiseconds
+        write timing_record
+
+        move "compute_sieve       " to timing_phase
+        move sieve_cs to timing_centiseconds
+        write timing_record
+
+        move "print_primes_to_file" to timing_phase
+        move print_cs to timing_centiseconds
+        write timing_record
+    close timing_file.
