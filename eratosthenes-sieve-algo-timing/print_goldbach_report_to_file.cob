@@ -0,0 +1,123 @@
+*> print_goldbach_report_to_file.cob
+*>
+*> For every even number in the window, search the completed
+*> sieve for a pair of primes summing to it and report the
+*> first pair found. An even number with no such pair is a
+*> sieve-correctness red flag worth escalating immediately.
+*>
+*> Class: CIS*3190
+*> Author: Ben Walker
+*> Student #: 0883544
+*> Date: Aug. 9, 2026
+*>
+*> Modification history:
+*> Aug. 9, 2026 - BW - a narrow, high range_start window can hold an
+*>                     even number whose only possible low prime falls
+*>                     below range_start and so was never sieved; that
+*>                     case is now reported as INCONCLUSIVE, distinct
+*>                     from the genuine NOT FOUND correctness alarm
+*>                     this report exists to catch.
+
+identification division.
+program-id. print_goldbach_report_to_file.
+
+environment division.
+input-output section.
+file-control.
+    select goldbach_file assign to "eratosthenes_goldbach.txt"
+    organization is line sequential.
+
+data division.
+file section.
+fd goldbach_file.
+01 goldbach_record.
+    05 goldbach_even pic 9(9).
+    05 goldbach_sep1 pic x(4).
+    05 goldbach_status pic x(12).
+    05 goldbach_sep2 pic x(4).
+    05 goldbach_prime_low pic 9(9).
+    05 goldbach_sep3 pic x(4).
+    05 goldbach_prime_high pic 9(9).
+
+working-storage section.
+77 n pic 9(9).
+77 half pic 9(9).
+77 start_even_quotient pic 9(9).
+77 start_even_remainder pic 9(9).
+77 p pic 9(9).
+77 q pic 9(9).
+77 p_index pic 9(9).
+77 q_index pic 9(9).
+77 found pic 9(1).
+77 start_even pic 9(9).
+77 found_p pic 9(9).
+77 found_q pic 9(9).
+
+linkage section.
+01 eratosthenes_sieve.
+    05 sieve pic 9 occurs 2 to 100000000 depending on window_size value 1.
+77 upper_limit pic 9(9).
+77 range_start pic 9(9).
+77 window_size pic 9(9).
+
+procedure division using eratosthenes_sieve, upper_limit, range_start, window_size.
+    move range_start to start_even
+    if start_even < 4
+        move 4 to start_even
+    end-if
+    divide start_even by 2 giving start_even_quotient remainder start_even_remainder
+    if start_even_remainder not = 0
+        add 1 to start_even
+    end-if
+
+    open output goldbach_file
+        move start_even to n
+        perform until n > upper_limit
+            move 0 to found
+            compute half = n / 2
+
+            move n to goldbach_even
+            move " :: " to goldbach_sep1
+            move " :: " to goldbach_sep2
+            move " :: " to goldbach_sep3
+
+            *> a window that doesn't start at 2 may not have sieved
+            *> every prime below half; without those, absence of a
+            *> pair here proves nothing, so it isn't the same
+            *> correctness alarm as a genuine NOT FOUND
+            if half < range_start
+                move "INCONCLUSIVE" to goldbach_status
+                move 0 to goldbach_prime_low
+                move 0 to goldbach_prime_high
+            else
+                move range_start to p
+                perform until p > half or found = 1
+                    compute q = n - p
+                    if q >= range_start and q <= upper_limit
+                        compute p_index = p - range_start + 1
+                        compute q_index = q - range_start + 1
+                        if sieve(p_index) = 1 and sieve(q_index) = 1
+                            move 1 to found
+                            move p to found_p
+                            move q to found_q
+                        end-if
+                    end-if
+
+                    add 1 to p
+                end-perform
+
+                if found = 1
+                    move "OK          " to goldbach_status
+                    move found_p to goldbach_prime_low
+                    move found_q to goldbach_prime_high
+                else
+                    move "NOT FOUND   " to goldbach_status
+                    move 0 to goldbach_prime_low
+                    move 0 to goldbach_prime_high
+                end-if
+            end-if
+            write goldbach_record
+
+            add 2 to n
+        end-perform
+    close goldbach_file.
