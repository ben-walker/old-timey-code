@@ -0,0 +1,47 @@
+*> elapsed_centiseconds.cob
+*>
+*> Return the elapsed time, in centiseconds, between two
+*> HHMMSSCC values as returned by ACCEPT ... FROM TIME.
+*> Assumes both timestamps fall on the same day, except for
+*> the ordinary case of a run that happens to straddle midnight,
+*> which is corrected for by adding a full day's centiseconds.
+*>
+*> Class: CIS*3190
+*> Author: Ben Walker
+*> Student #: 0883544
+*> Date: Aug. 9, 2026
+
+identification division.
+program-id. elapsed_centiseconds.
+
+data division.
+working-storage section.
+77 start_total pic 9(9).
+77 end_total pic 9(9).
+77 centiseconds_per_day pic 9(9) value 8640000.
+
+linkage section.
+01 start_time pic 9(8).
+01 start_time_view redefines start_time.
+    05 start_hh pic 9(2).
+    05 start_mm pic 9(2).
+    05 start_ss pic 9(2).
+    05 start_cc pic 9(2).
+01 end_time pic 9(8).
+01 end_time_view redefines end_time.
+    05 end_hh pic 9(2).
+    05 end_mm pic 9(2).
+    05 end_ss pic 9(2).
+    05 end_cc pic 9(2).
+77 elapsed_cs pic 9(9).
+
+procedure division using start_time, end_time, elapsed_cs.
+    compute start_total = start_hh * 360000 + start_mm * 6000 + start_ss * 100
+        + start_cc
+    compute end_total = end_hh * 360000 + end_mm * 6000 + end_ss * 100 + end_cc
+
+    if end_total >= start_total
+        compute elapsed_cs = end_total - start_total
+    else
+        compute elapsed_cs = end_total - start_total + centiseconds_per_day
+    end-if.
