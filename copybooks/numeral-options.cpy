@@ -0,0 +1,16 @@
+*> numeral-options.cpy
+*>
+*> Run-time validation switches for the roman numeral conversion
+*> routines. Callers build and pass this record so job-specific
+*> validation rules can be turned on or off without changing the
+*> conversion logic itself.
+*>
+*> Modification history:
+*> Aug. 9, 2026 - BW - added, to carry the strict-syntax switch.
+*> Aug. 9, 2026 - BW - opt-reject-mixed-case is now actually wired up
+*>                     in convert_numeral instead of just reserved.
+
+01 numeral-options.
+    05 opt-strict-syntax pic 9. *> 1 = enforce classical numeral syntax (repetition/pair) rules
+    05 opt-reject-mixed-case pic 9. *> 1 = reject numerals mixing upper and lower case
+    05 filler pic x(8). *> reserved for future validation switches
