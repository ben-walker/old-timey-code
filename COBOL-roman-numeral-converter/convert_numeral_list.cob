@@ -0,0 +1,91 @@
+*> convert_numeral_list.cob
+*>
+*> Read a control file of numeral file names, and
+*> run convert_numeral_file on each one in turn.
+*>
+*> Class: CIS*3190
+*> Author: Ben Walker
+*> Student #: 0883544
+*> Date: Aug. 9, 2026
+*>
+*> Modification history:
+*> Aug. 9, 2026 - BW - convert_numeral_file can now come back with
+*>                     status 4, flagging a file that was aborted partway
+*>                     through for exceeding its error threshold; counted
+*>                     alongside the other skipped files rather than as
+*>                     processed.
+
+identification division.
+program-id. convert_numeral_list.
+
+environment division.
+input-output section.
+file-control.
+    *> control file must have one input file name per line
+    select list_file assign list_identifier
+    organization is line sequential.
+
+data division.
+file section.
+fd list_file.
+01 list_record.
+    05 list_file_name pic x(30).
+
+working-storage section.
+77 list_identifier pic x(40). *> local filename, needed for dynamic assign
+77 list_check_buffer pic x(64). *> scratch detail area for CBL_CHECK_FILE_EXIST
+77 inner_file_read_status pic 9. *> file_read_status returned by each convert_numeral_file call
+77 files_processed pic 9(9) value 0. *> files found and read from the control file
+77 files_skipped pic 9(9) value 0. *> files named in the control file but not processed
+77 formatted_count pic z(8)9. *> for printing counts, no leading zeroes
+
+linkage section.
+77 control_file_name pic x(40). *> name of the file holding the list of input file names
+77 list_status pic 9. *> 1 if control_file_name could not be found, 0 otherwise
+
+procedure division using control_file_name, list_status.
+    move 0 to list_status *> assume control file found
+    move control_file_name to list_identifier
+
+    call "CBL_CHECK_FILE_EXIST" using list_identifier, list_check_buffer
+    if return-code not = 0
+        move 1 to list_status
+        goback.
+
+    display "Batch file list  : " function trim(control_file_name)
+    display "----------------------------------------------------------------"
+
+    open input list_file
+        perform forever
+            read list_file
+                at end exit perform
+            end-read
+
+            if function trim(list_file_name) not = spaces
+                call "convert_numeral_file" using list_file_name, inner_file_read_status
+
+                evaluate inner_file_read_status
+                    when 0
+                        display function trim(list_file_name) " was not found; skipped"
+                        add 1 to files_skipped
+                    when 1
+                        add 1 to files_processed
+                    when 2
+                        display function trim(list_file_name) " was found but is empty; skipped"
+                        add 1 to files_skipped
+                    when 3
+                        display function trim(list_file_name) " was found but could not be read; skipped"
+                        add 1 to files_skipped
+                    when 4
+                        display function trim(list_file_name) " exceeded the error threshold and was flagged as bad; skipped"
+                        add 1 to files_skipped
+                end-evaluate
+            end-if
+        end-perform
+    close list_file.
+
+    display "----------------------------------------------------------------"
+    move files_processed to formatted_count
+    display "Files processed : " formatted_count
+    move files_skipped to formatted_count
+    display "Files skipped   : " formatted_count.
