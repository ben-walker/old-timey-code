@@ -0,0 +1,92 @@
+*> numeral_regression_test.cob
+*>
+*> Run a control file of known numeral/expected-decimal
+*> pairs through convert_numeral and report any mismatch,
+*> so a change to convert_numeral/get_decimal can be
+*> regression-tested before it reaches production.
+*>
+*> Class: CIS*3190
+*> Author: Ben Walker
+*> Student #: 0883544
+*> Date: Aug. 9, 2026
+
+identification division.
+program-id. numeral_regression_test.
+
+environment division.
+input-output section.
+file-control.
+    *> one known-good numeral/decimal pair per line
+    select case_file assign case_identifier
+    organization is line sequential.
+
+data division.
+file section.
+fd case_file.
+01 case_record.
+    05 case_numeral pic x(30).
+    05 filler pic x(1).
+    05 case_expected pic s9(12).
+
+working-storage section.
+77 case_identifier pic x(40). *> local filename, needed for dynamic assign
+77 case_check_buffer pic x(64). *> scratch detail area for CBL_CHECK_FILE_EXIST
+77 case_actual pic s9(12). *> decimal equivalent convert_numeral actually returned
+77 case_status pic 9. *> convert_numeral's own status for the current case
+77 cases_run pic 9(9) value 0. *> known-good pairs tested this run
+77 cases_passed pic 9(9) value 0. *> pairs where convert_numeral matched the expected value
+77 cases_failed pic 9(9) value 0. *> pairs where convert_numeral did not match
+77 formatted_count pic z(8)9. *> for printing counts, no leading zeroes
+77 formatted_expected pic -(11)9. *> for printing expected/actual decimals, no leading zeroes
+77 formatted_actual pic -(11)9.
+copy "numeral-options.cpy".
+
+linkage section.
+77 case_file_name pic x(40). *> name of the file holding the known-good pairs
+77 regression_status pic 9. *> 1 if case_file_name could not be found, 0 otherwise
+
+procedure division using case_file_name, regression_status.
+    move 0 to regression_status *> assume control file found
+    move 0 to opt-strict-syntax, opt-reject-mixed-case *> classical syntax not enforced by default
+    move case_file_name to case_identifier
+
+    call "CBL_CHECK_FILE_EXIST" using case_identifier, case_check_buffer
+    if return-code not = 0
+        move 1 to regression_status
+        goback.
+
+    display "Regression test library: " function trim(case_file_name)
+    display "----------------------------------------------------------------"
+
+    open input case_file
+        perform forever
+            read case_file
+                at end exit perform
+            end-read
+
+            if function trim(case_numeral) not = spaces
+                add 1 to cases_run
+                call "convert_numeral" using case_numeral, case_actual, case_status,
+                    numeral-options
+
+                if case_actual = case_expected and case_status = 0
+                    add 1 to cases_passed
+                else
+                    add 1 to cases_failed
+                    move case_expected to formatted_expected
+                    move case_actual to formatted_actual
+                    display function trim(case_numeral) " :: expected "
+                        function trim(formatted_expected) " but got "
+                        function trim(formatted_actual) " (status " case_status ")"
+                end-if
+            end-if
+        end-perform
+    close case_file.
+
+    display "----------------------------------------------------------------"
+    move cases_run to formatted_count
+    display "Cases run    : " formatted_count
+    move cases_passed to formatted_count
+    display "Cases passed : " formatted_count
+    move cases_failed to formatted_count
+    display "Cases failed : " formatted_count.
