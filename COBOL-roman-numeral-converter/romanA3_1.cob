@@ -7,32 +7,255 @@
 *> Author: Ben Walker
 *> Student #: 0883544
 *> Date: Mar. 21, 2018
+*>
+*> Modification history:
+*> Aug. 9, 2026 - BW - a leading '#' on the input now switches to
+*>                     decimal-to-numeral mode, for the reverse
+*>                     direction (decimal in, numeral out).
+*> Aug. 9, 2026 - BW - a leading '@' followed by a decimal range
+*>                     (e.g. "@1-500") builds a cross-reference report
+*>                     file for the whole range, for the documents team.
+*> Aug. 9, 2026 - BW - numeral case is no longer folded away before
+*>                     conversion; convert_numeral now handles it, so
+*>                     opt-reject-mixed-case can flag OCR-looking input.
+*> Aug. 9, 2026 - BW - convert_numeral_file now returns distinct status
+*>                     codes for found-but-empty and found-but-unreadable,
+*>                     instead of collapsing every non-zero case together.
+*> Aug. 9, 2026 - BW - a leading '$' followed by a control file name
+*>                     runs convert_numeral_file once for every input
+*>                     file listed in it, for a multi-file delivery.
+*> Aug. 9, 2026 - BW - a leading '*' followed by a control file name
+*>                     runs the regression test library against
+*>                     convert_numeral, for checking a new build before
+*>                     it reaches production.
+*> Aug. 9, 2026 - BW - sets return-code on exit for the job scheduler:
+*>                     0 = success, 1 = invalid input, 2 = file not
+*>                     found or unreadable. The worst condition seen
+*>                     during the session wins, so one bad request
+*>                     among several good ones still surfaces as a
+*>                     non-zero step condition code.
+*> Aug. 9, 2026 - BW - fixed the '#'/'@'/'$'/'*' branches never looping
+*>                     back for the next entry: each branch's own IF
+*>                     was missing its closing END-IF, so the prompt at
+*>                     the bottom of the loop was only ever reachable
+*>                     from the plain-numeral path.
+*> Aug. 9, 2026 - BW - an INPUT_FILE setting in the shared KEY=VALUE
+*>                     control-file convention (read_control_param) now
+*>                     runs an unattended batch instead of blocking on
+*>                     the console, using the same control-file list
+*>                     mechanism as the '$' prefix.
+*> Aug. 9, 2026 - BW - every run now appends a start/end time, request
+*>                     count, and return-code entry to the shared batch
+*>                     run-statistics log, for tracking run times across
+*>                     a batch window.
+*> Aug. 9, 2026 - BW - convert_numeral_file can now come back with
+*>                     status 4, flagging a file whose batch was aborted
+*>                     for exceeding its error threshold.
+*> Aug. 9, 2026 - BW - the '#' reverse-conversion branch and the plain-
+*>                     numeral branch now set driver_return_code on an
+*>                     illegal numeral, and both append a SUCCESS/FAILURE
+*>                     entry to the shared compliance audit log.
+*> Aug. 9, 2026 - BW - the '@', '$', and '*' branches append a
+*>                     SUCCESS/FAILURE compliance audit log entry now
+*>                     too, closing the gap the previous entry above
+*>                     overstated -- those three never touched the
+*>                     audit log at all until now.
+*> Aug. 9, 2026 - BW - STRICT_SYNTAX and MIXED_CASE are now read from
+*>                     the control file like every other operator-
+*>                     configurable setting in this subsystem, instead
+*>                     of always defaulting to off with no way to turn
+*>                     them on.
 
 identification division.
 program-id. roman_numeral_converter.
 
 data division.
 working-storage section.
+77 param_identifier pic x(40) value "roman_converter_params.txt".
+77 param_key pic x(20).
+77 param_text pic x(30).
+77 param_found pic 9.
+77 used_param_file pic 9 value 0. *> 1 if this run's input file list came from the control file
 77 numeral pic x(30). *> numeral entered by user or filename
-77 lower_numeral pic x(30). *> lower-case version of numeral (not filename)
 77 decimal_equivalent pic s9(12). *> decimal representation of the numeral
 77 numeral_status pic 9. *> 1 if illegal numeral, 0 if valid
-77 file_read_status pic 9. *> 1 if file found/read, 0 otherwise
-77 input_prompt pic x(54) value "Enter a roman numeral, the name of a file, or 'quit': ".
+77 file_read_status pic 9. *> 0=not found; 1=found and read; 2=found but empty; 3=found but not readable; 4=aborted, error threshold exceeded
+77 reverse_numeral pic x(30). *> numeral generated in reverse (decimal to numeral) mode
+77 input_prompt pic x(81) value
+    "Enter a roman numeral, a decimal preceded by '#', the name of a file, or 'quit': ".
+77 range_start pic s9(12). *> first decimal value of a cross-reference range
+77 range_end pic s9(12). *> last decimal value of a cross-reference range
+77 range_start_text pic x(15). *> range_start's half of the "start-end" input
+77 range_end_text pic x(15). *> range_end's half of the "start-end" input
+77 range_start_edit pic z(11)9. *> range_start with leading zeroes stripped, for the file name
+77 range_end_edit pic z(11)9. *> range_end with leading zeroes stripped, for the file name
+77 report_file_name pic x(40). *> generated cross-reference report file name
+77 report_status pic 9. *> 1 if the requested range was not usable
+77 control_file_name pic x(40). *> control file naming several input files to process in one run
+77 list_status pic 9. *> 1 if the control file could not be found
+77 regression_status pic 9. *> 1 if the regression test library could not be found
+77 driver_return_code pic 9 value 0. *> worst condition seen this session: 0=ok, 1=invalid input, 2=file not found/unreadable
+77 run_start_time pic 9(8). *> HHMMSSCC captured at the very start of the session, for the run-statistics log
+77 run_end_time pic 9(8). *> HHMMSSCC captured at the very end of the session, for the run-statistics log
+77 run_program_name pic x(30) value "roman_numeral_converter". *> this program's name, for the run-statistics log
+77 records_processed pic 9(9) value 0. *> requests handled this session, for the run-statistics log
+77 audit_program_name pic x(30) value "roman_numeral_converter". *> this program's name, for the audit log entry
+77 audit_key_param pic x(40). *> the numeral or decimal entered, for the audit log entry
+77 audit_result pic x(7). *> "SUCCESS" or "FAILURE", for the compliance audit log entry
+copy "numeral-options.cpy".
 
 procedure division.
-    display input_prompt with no advancing accept numeral
-
-    perform until numeral = "quit"
-        *> naively try to read the numeral as a file
-        call "convert_numeral_file" using numeral, file_read_status
-
-        *> if no file was found/read, convert numeral as is
-        if file_read_status = 0
-            *> call conversion with lower-case numeral; case no longer matters
-            move function lower-case(numeral) to lower_numeral
-        	call "convert_numeral" using lower_numeral, decimal_equivalent, numeral_status
-            call "show_numeral_and_decimal" using numeral, decimal_equivalent, numeral_status
+    move 0 to opt-strict-syntax, opt-reject-mixed-case *> classical syntax not enforced by default
+    accept run_start_time from time
+
+    *> operator-configurable switches; a missing file or key leaves
+    *> the built-in default (classical syntax not enforced) in place
+    move "STRICT_SYNTAX" to param_key
+    call "read_control_param" using param_identifier, param_key, param_text, param_found
+    if param_found = 1
+        move function numval(param_text) to opt-strict-syntax
+    end-if
+
+    move "MIXED_CASE" to param_key
+    call "read_control_param" using param_identifier, param_key, param_text, param_found
+    if param_found = 1
+        move function numval(param_text) to opt-reject-mixed-case
+    end-if
+
+    move "INPUT_FILE" to param_key
+    call "read_control_param" using param_identifier, param_key, param_text, param_found
+    if param_found = 1
+        move 1 to used_param_file
+        move param_text to control_file_name
+        call "convert_numeral_list" using control_file_name, list_status
+        if list_status not = 0
+            display "Control file not found :: " function trim(control_file_name)
+            move 2 to driver_return_code
+        else
+            move 1 to records_processed
         end-if
+    end-if
+
+    if used_param_file = 0
         display input_prompt with no advancing accept numeral
-    end-perform.
+
+        perform until numeral = "quit"
+        add 1 to records_processed
+        *> a leading '#' means the rest of the input is a decimal
+        *> number to convert into a roman numeral, not a numeral itself
+        if numeral(1:1) = "#"
+            move function numval(function trim(numeral(2:29))) to decimal_equivalent
+            call "decimal_to_numeral" using decimal_equivalent, reverse_numeral, numeral_status
+            call "show_numeral_and_decimal" using reverse_numeral, decimal_equivalent, numeral_status
+            if numeral_status not = 0
+                move 1 to driver_return_code
+            end-if
+            move numeral to audit_key_param
+            if numeral_status = 0
+                move "SUCCESS" to audit_result
+            else
+                move "FAILURE" to audit_result
+            end-if
+            call "write_audit_log" using audit_program_name, audit_key_param, audit_result
+        else if numeral(1:1) = "@"
+            *> a leading '@' means "start-end": build a cross-reference report over the range
+            unstring numeral(2:29) delimited by "-" into range_start_text, range_end_text
+            move function numval(function trim(range_start_text)) to range_start
+            move function numval(function trim(range_end_text)) to range_end
+
+            move range_start to range_start_edit
+            move range_end to range_end_edit
+            string "xref_" delimited by size
+                   function trim(range_start_edit) delimited by size
+                   "_" delimited by size
+                   function trim(range_end_edit) delimited by size
+                   ".txt" delimited by size
+                into report_file_name
+
+            call "numeral_range_report" using range_start, range_end, report_file_name,
+                report_status
+            if report_status = 0
+                display "Cross-reference report written to " function trim(report_file_name)
+                move "SUCCESS" to audit_result
+            else
+                display "Invalid range for cross-reference report :: " numeral
+                move 1 to driver_return_code
+                move "FAILURE" to audit_result
+            end-if
+            move numeral to audit_key_param
+            call "write_audit_log" using audit_program_name, audit_key_param, audit_result
+        else if numeral(1:1) = "$"
+            *> a leading '$' means the rest of the input names a control
+            *> file listing several input files to process in one run
+            move numeral(2:29) to control_file_name
+            call "convert_numeral_list" using control_file_name, list_status
+            if list_status not = 0
+                display "Control file not found :: " numeral
+                move 2 to driver_return_code
+                move "FAILURE" to audit_result
+            else
+                move "SUCCESS" to audit_result
+            end-if
+            move control_file_name to audit_key_param
+            call "write_audit_log" using audit_program_name, audit_key_param, audit_result
+        else if numeral(1:1) = "*"
+            *> a leading '*' means the rest of the input names a
+            *> regression test library to run against convert_numeral
+            move numeral(2:29) to control_file_name
+            call "numeral_regression_test" using control_file_name, regression_status
+            if regression_status not = 0
+                display "Regression test library not found :: " numeral
+                move 2 to driver_return_code
+                move "FAILURE" to audit_result
+            else
+                move "SUCCESS" to audit_result
+            end-if
+            move control_file_name to audit_key_param
+            call "write_audit_log" using audit_program_name, audit_key_param, audit_result
+        else
+            *> naively try to read the numeral as a file
+            call "convert_numeral_file" using numeral, file_read_status
+
+            evaluate file_read_status
+                when 0
+                    *> no file by that name; convert numeral as typed. convert_numeral
+                    *> normalizes case itself, so it can flag a mixed-case numeral
+                    *> before folding case away
+                    call "convert_numeral" using numeral, decimal_equivalent, numeral_status,
+                        numeral-options
+                    call "show_numeral_and_decimal" using numeral, decimal_equivalent,
+                        numeral_status
+                    if numeral_status not = 0
+                        move 1 to driver_return_code
+                    end-if
+                    move numeral to audit_key_param
+                    if numeral_status = 0
+                        move "SUCCESS" to audit_result
+                    else
+                        move "FAILURE" to audit_result
+                    end-if
+                    call "write_audit_log" using audit_program_name, audit_key_param, audit_result
+                when 2
+                    display function trim(numeral) " was found but is empty"
+                when 3
+                    display function trim(numeral) " was found but could not be read"
+                    move 2 to driver_return_code
+                when 4
+                    display function trim(numeral) " exceeded the error threshold and was flagged as bad"
+                    move 1 to driver_return_code
+            end-evaluate
+        end-if
+        end-if
+        end-if
+        end-if
+        display input_prompt with no advancing accept numeral
+        end-perform
+    end-if.
+
+    accept run_end_time from time.
+    call "write_run_stats" using run_program_name, run_start_time, run_end_time,
+        records_processed, driver_return_code.
+    *> write_run_stats calls CBL_CHECK_FILE_EXIST internally, which sets
+    *> return-code as a side effect -- set the real exit status for the
+    *> scheduler only after that call, not before it
+    move driver_return_code to return-code.
