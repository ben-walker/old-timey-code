@@ -0,0 +1,62 @@
+*> numeral_range_report.cob
+*>
+*> Build a two-column decimal/numeral cross-reference report
+*> for a whole range of decimal values in one pass.
+*>
+*> Class: CIS*3190
+*> Author: Ben Walker
+*> Student #: 0883544
+*> Date: Aug. 9, 2026
+
+identification division.
+program-id. numeral_range_report.
+
+environment division.
+input-output section.
+file-control.
+    select report_file assign report_identifier
+    organization is line sequential.
+
+data division.
+file section.
+fd report_file.
+01 report_record.
+    05 report_decimal pic z(11)9.
+    05 report_separator pic x(4) value " :: ".
+    05 report_numeral pic x(30).
+
+working-storage section.
+77 report_identifier pic x(40). *> local filename, needed for dynamic assign
+77 current_value pic s9(12). *> decimal value currently being converted
+77 current_numeral pic x(30). *> numeral generated for current_value
+77 current_status pic 9. *> 1 if current_value could not be converted
+
+linkage section.
+77 range_start pic s9(12). *> first decimal value in the report
+77 range_end pic s9(12). *> last decimal value in the report
+77 report_file_name pic x(40). *> output report file name
+77 report_status pic 9. *> 1 if range_start/range_end are not usable, 0 otherwise
+
+procedure division using range_start, range_end, report_file_name, report_status.
+    move 0 to report_status
+
+    if range_start < 1 or range_end < range_start
+        move 1 to report_status
+        goback
+    end-if
+
+    move report_file_name to report_identifier
+    open output report_file
+        move range_start to current_value
+        perform until current_value > range_end
+            call "decimal_to_numeral" using current_value, current_numeral, current_status
+            if current_status = 0
+                move spaces to report_record
+                move " :: " to report_separator
+                move current_value to report_decimal
+                move current_numeral to report_numeral
+                write report_record
+            end-if
+            add 1 to current_value
+        end-perform
+    close report_file.
