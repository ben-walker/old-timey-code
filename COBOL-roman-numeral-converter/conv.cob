@@ -7,6 +7,19 @@
 *> Author: Ben Walker
 *> Student #: 0883544
 *> Date: Mar. 21, 2018
+*>
+*> Modification history:
+*> Aug. 9, 2026 - BW - added an optional classical-syntax pass
+*>                     (numeral-options) so repetition and
+*>                     subtractive-pair rules can be enforced
+*>                     instead of only checking for legal characters.
+*> Aug. 9, 2026 - BW - a "|" now closes a bracket-notation thousands
+*>                     group (e.g. "iv|xx" = 4020), for numerals
+*>                     above the classical 3999 ceiling.
+*> Aug. 9, 2026 - BW - now takes the numeral as the caller typed it
+*>                     (not pre-lowered) so a mixed-case numeral can be
+*>                     flagged with its own status when the caller asks
+*>                     for that check; case is normalized internally.
 
 identification division.
 program-id. convert_numeral.
@@ -16,36 +29,129 @@ working-storage section.
 77 dec pic 9(4). *> decimal equivalent of current numeral character
 77 next_dec pic 9(4). *> decimal equivalent of the next numeral character
 77 i pic s99. *> loop index
+77 repeat_count pic s99. *> consecutive occurrences of prior_char seen so far
+77 prior_char pic x value space. *> previous numeral character, for repetition checks
+77 numeral_length pic s9(4). *> trimmed length of numeral; length of numeral is always 30
+77 group_equivalent pic s9(12). *> equivalent of the numeral group since the last "|" (or the start)
+77 numeral_lower pic x(30). *> lower-cased working copy of numeral, used for all char lookups
 
 linkage section.
-77 numeral pic x(30). *> numeral string from user
+77 numeral pic x(30). *> numeral string from user, in whatever case it was typed/read
 77 equivalent pic s9(12). *> equivalent decimal
-77 numeral_status pic 9. *> 1 if illegal numeral, 0 if valid
+77 numeral_status pic 9. *> 0 = valid; 1 = illegal character; 2 = non-classical syntax; 3 = mixed case
+copy "numeral-options.cpy".
+
+procedure division using numeral, equivalent, numeral_status, numeral-options.
+    move 0 to equivalent, numeral_status, group_equivalent *> numeral assumed valid
 
-procedure division using numeral, equivalent, numeral_status.
-    move 0 to equivalent, numeral_status *> numeral assumed valid
+    *> a numeral mixing upper and lower case usually means an OCR
+    *> error in the source document, worth flagging rather than
+    *> silently folding away by lower-casing it. only checked when
+    *> the caller has turned the rule on.
+    if opt-reject-mixed-case = 1
+        and function lower-case(numeral) not = numeral
+        and function upper-case(numeral) not = numeral
+        move 3 to numeral_status
+        goback
+    end-if
+    move function lower-case(numeral) to numeral_lower
 
     *> loop through each character in numeral string
     move 1 to i
-    perform until i > length of numeral
-        *> get decimal representation from current numeral character and next.
-        *> order of conversion matters; at end of string, numeral(i + 1 : 1) will always be
-        *> invalid. call "get-decimal" with numeral(i : 1) last so we only check
-        *> if the actual final character is invalid.
-        call "get_decimal" using numeral(i + 1 : 1), next_dec, numeral_status
-        call "get_decimal" using numeral(i : 1), dec, numeral_status
-        
-        *> immediately return if invalid character found
-        if numeral_status = 1
-            exit perform
-        end-if
-
-        *> add current decimal representation if >= next decimal, or if it's the last character
-        if dec >= next_dec or i = length of numeral
-            add dec to equivalent
+    perform until i > length of numeral_lower
+        *> a "|" closes a bracket-notation thousands group: fold the
+        *> group accumulated so far into equivalent, times 1000, and
+        *> start a fresh group for whatever follows
+        if numeral_lower(i : 1) = "|"
+            compute equivalent = equivalent + group_equivalent * 1000
+            move 0 to group_equivalent
         else
-            subtract dec from equivalent
+            *> get decimal representation from current numeral character and next.
+            *> order of conversion matters; at end of string, numeral_lower(i + 1 : 1) will always be
+            *> invalid. call "get-decimal" with numeral_lower(i : 1) last so we only check
+            *> if the actual final character is invalid. a "|" ending the group
+            *> is treated the same as end of string, since it never subtracts.
+            if numeral_lower(i + 1 : 1) = "|"
+                move 0 to next_dec
+            else
+                call "get_decimal" using numeral_lower(i + 1 : 1), next_dec, numeral_status
+            end-if
+            call "get_decimal" using numeral_lower(i : 1), dec, numeral_status
+
+            *> immediately return if invalid character found
+            if numeral_status = 1
+                exit perform
+            end-if
+
+            *> add current decimal representation if >= next decimal, or if it's the last
+            *> character of the numeral or of the current bracket group
+            if dec >= next_dec or i = length of numeral_lower or numeral_lower(i + 1 : 1) = "|"
+                add dec to group_equivalent
+            else
+                subtract dec from group_equivalent
+            end-if
         end-if
 
         add 1 to i
     end-perform.
+
+    add group_equivalent to equivalent *> fold in the final (or only) group
+
+    *> classical syntax check: v, l and d never repeat; i, x and c may
+    *> repeat at most three times in a row; a smaller numeral may only
+    *> precede the next larger one as one of the six recognized
+    *> subtractive pairs. only run when the caller asked for it, and
+    *> only on numerals that already passed the character check above.
+    if opt-strict-syntax = 1 and numeral_status = 0
+        move space to prior_char
+        move 0 to repeat_count
+        move 1 to i
+        move function length(function trim(numeral_lower)) to numeral_length
+        perform until i > numeral_length or numeral_status = 2
+            *> a "|" separates two independent numeral groups; the
+            *> repetition/pair rules restart cleanly on the far side of it
+            if numeral_lower(i : 1) = "|"
+                move space to prior_char
+                move 0 to repeat_count
+                add 1 to i
+                exit perform cycle
+            end-if
+
+            call "get_decimal" using numeral_lower(i + 1 : 1), next_dec, numeral_status
+            call "get_decimal" using numeral_lower(i : 1), dec, numeral_status
+            move 0 to numeral_status *> get_decimal's status is not meaningful past end of string
+
+            if numeral_lower(i : 1) = prior_char
+                add 1 to repeat_count
+            else
+                move 1 to repeat_count
+            end-if
+
+            evaluate true
+                when numeral_lower(i : 1) = "v" or "l" or "d"
+                    if repeat_count > 1
+                        move 2 to numeral_status
+                    end-if
+                when repeat_count > 3
+                    move 2 to numeral_status
+            end-evaluate
+
+            *> a smaller value before a larger one is only legal as one
+            *> of the six classical subtractive pairs
+            if dec < next_dec and numeral_status = 0
+                evaluate true
+                    when numeral_lower(i : 1) = "i" and (numeral_lower(i + 1 : 1) = "v" or "x")
+                        continue
+                    when numeral_lower(i : 1) = "x" and (numeral_lower(i + 1 : 1) = "l" or "c")
+                        continue
+                    when numeral_lower(i : 1) = "c" and (numeral_lower(i + 1 : 1) = "d" or "m")
+                        continue
+                    when other
+                        move 2 to numeral_status
+                end-evaluate
+            end-if
+
+            move numeral_lower(i : 1) to prior_char
+            add 1 to i
+        end-perform
+    end-if.
