@@ -7,11 +7,48 @@
 *> Author: Ben Walker
 *> Student #: 0883544
 *> Date: Mar. 21, 2018
+*>
+*> Modification history:
+*> Aug. 9, 2026 - BW - character-to-value mappings now load from an
+*>                     external control file the first time this program
+*>                     runs, if one is present, so a job digitizing
+*>                     apothecary/clock-face source material can swap in
+*>                     its own table without a recompile; the classical
+*>                     i/v/x/l/c/d/m values are still the default when
+*>                     no control file is found.
 
 identification division.
 program-id. get_decimal.
 
+environment division.
+input-output section.
+file-control.
+    *> optional external override for the character-to-value table below;
+    *> one character/value pair per line, e.g. "i,0001" -- a character, a
+    *> comma, and a 4-digit value, matching value_table_amount's width
+    select value_table_file assign value_table_identifier
+    organization is line sequential.
+
 data division.
+file section.
+fd value_table_file.
+01 value_table_record.
+    05 value_table_char pic x.
+    05 filler pic x(1).
+    05 value_table_amount pic 9(4).
+
+working-storage section.
+77 value_table_identifier pic x(40) value "numeral_values.dat".
+77 value_table_loaded pic 9 value 0. *> 1 once the control file load has been attempted
+77 value_check_buffer pic x(64). *> scratch detail area for CBL_CHECK_FILE_EXIST
+77 val_i pic 9(4) value 1. *> classical numeral values, overridable by the control file
+77 val_v pic 9(4) value 5.
+77 val_x pic 9(4) value 10.
+77 val_l pic 9(4) value 50.
+77 val_c pic 9(4) value 100.
+77 val_d pic 9(4) value 500.
+77 val_m pic 9(4) value 1000.
+
 linkage section.
 77 numeral_character pic x. *> numeral character to evaluate
 77 decimal_value pic 9(4). *> decimal value of numeral character
@@ -20,22 +57,54 @@ linkage section.
 procedure division using numeral_character, decimal_value, numeral_status.
     move 0 to decimal_value, numeral_status *> assume character is valid
 
+    *> the value table only needs to be loaded once per run; working-storage
+    *> stays resident across calls to this program for the rest of the job
+    if value_table_loaded = 0
+        move 1 to value_table_loaded
+        call "CBL_CHECK_FILE_EXIST" using value_table_identifier, value_check_buffer
+        if return-code = 0
+            open input value_table_file
+            perform forever
+                read value_table_file
+                    at end exit perform
+                end-read
+                evaluate function lower-case(value_table_char)
+                    when 'i'
+                        move value_table_amount to val_i
+                    when 'v'
+                        move value_table_amount to val_v
+                    when 'x'
+                        move value_table_amount to val_x
+                    when 'l'
+                        move value_table_amount to val_l
+                    when 'c'
+                        move value_table_amount to val_c
+                    when 'd'
+                        move value_table_amount to val_d
+                    when 'm'
+                        move value_table_amount to val_m
+                end-evaluate
+            end-perform
+            close value_table_file
+        end-if
+    end-if
+
     *> switch on numeral character, determining decimal value
     evaluate numeral_character
         when 'i'
-            move 1 to decimal_value
+            move val_i to decimal_value
         when 'v'
-            move 5 to decimal_value
+            move val_v to decimal_value
         when 'x'
-            move 10 to decimal_value
+            move val_x to decimal_value
         when 'l'
-            move 50 to decimal_value
+            move val_l to decimal_value
         when 'c'
-            move 100 to decimal_value
+            move val_c to decimal_value
         when 'd'
-            move 500 to decimal_value
+            move val_d to decimal_value
         when 'm'
-            move 1000 to decimal_value
+            move val_m to decimal_value
         when not ' ' *> spaces are ignored; i.e. not invalid
             move 1 to numeral_status
     end-evaluate.
