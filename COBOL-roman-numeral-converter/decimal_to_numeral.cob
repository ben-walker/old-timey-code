@@ -0,0 +1,125 @@
+*> decimal_to_numeral.cob
+*>
+*> Convert a decimal number to its roman
+*> numeral equivalent, or flag if out of range.
+*>
+*> Class: CIS*3190
+*> Author: Ben Walker
+*> Student #: 0883544
+*> Date: Mar. 21, 2018
+*>
+*> Modification history:
+*> Aug. 9, 2026 - BW - added, to give legal/documents staff a
+*>                     decimal-to-numeral direction to go with
+*>                     convert_numeral's numeral-to-decimal.
+*> Aug. 9, 2026 - BW - numbers over 3999 are now generated using
+*>                     bracket notation (thousands group, "|",
+*>                     remainder group) to match convert_numeral's
+*>                     new bracket-notation support.
+
+identification division.
+program-id. decimal_to_numeral.
+
+data division.
+working-storage section.
+77 remaining pic s9(12). *> decimal amount still left to convert in the current group
+77 idx pic s9(4) comp. *> index into the value/symbol table
+77 symbol_length pic s9(4) comp. *> trimmed length of the current symbol
+77 result_length pic s9(4) comp. *> characters written to the current group so far
+77 work_symbol pic x(2). *> trimmed copy of the current table symbol
+77 thousands_part pic s9(12). *> whole thousands, generated before the "|"
+77 units_part pic s9(12). *> remainder under 1000, generated after the "|"
+77 thousands_numeral pic x(30). *> generated numeral for thousands_part
+77 units_numeral pic x(30). *> generated numeral for units_part (or the whole value)
+
+*> value/symbol table, largest to smallest, including the
+*> subtractive pairs (cm, cd, xc, xl, ix, iv) as single entries
+01 numeral-table-def.
+    05 filler pic x(6) value "1000m ".
+    05 filler pic x(6) value "0900cm".
+    05 filler pic x(6) value "0500d ".
+    05 filler pic x(6) value "0400cd".
+    05 filler pic x(6) value "0100c ".
+    05 filler pic x(6) value "0090xc".
+    05 filler pic x(6) value "0050l ".
+    05 filler pic x(6) value "0040xl".
+    05 filler pic x(6) value "0010x ".
+    05 filler pic x(6) value "0009ix".
+    05 filler pic x(6) value "0005v ".
+    05 filler pic x(6) value "0004iv".
+    05 filler pic x(6) value "0001i ".
+01 numeral-table redefines numeral-table-def.
+    05 numeral-entry occurs 13 times.
+        10 entry_value pic 9(4).
+        10 entry_symbol pic x(2).
+
+linkage section.
+77 decimal_value pic s9(12). *> decimal number to convert
+77 numeral pic x(30). *> resulting roman numeral
+77 numeral_status pic 9. *> 1 if decimal_value out of range, 0 if valid
+
+procedure division using decimal_value, numeral, numeral_status.
+    move 0 to numeral_status
+    move spaces to numeral, thousands_numeral, units_numeral
+
+    *> a bracketed thousands group can itself only run 1 to 3999,
+    *> so 3999 thousand plus a 3999 remainder is the practical ceiling
+    if decimal_value < 1 or decimal_value > 3999999
+        move 1 to numeral_status
+        goback
+    end-if
+
+    if decimal_value <= 3999
+        move decimal_value to remaining
+        move 0 to result_length
+        perform varying idx from 1 by 1 until idx > 13
+            perform until remaining < entry_value(idx)
+                move entry_symbol(idx) to work_symbol
+                move function length(function trim(work_symbol)) to symbol_length
+                move work_symbol(1:symbol_length)
+                    to units_numeral(result_length + 1:symbol_length)
+                add symbol_length to result_length
+                subtract entry_value(idx) from remaining
+            end-perform
+        end-perform
+        move units_numeral to numeral
+    else
+        compute thousands_part = decimal_value / 1000
+        compute units_part = decimal_value - thousands_part * 1000
+
+        move thousands_part to remaining
+        move 0 to result_length
+        perform varying idx from 1 by 1 until idx > 13
+            perform until remaining < entry_value(idx)
+                move entry_symbol(idx) to work_symbol
+                move function length(function trim(work_symbol)) to symbol_length
+                move work_symbol(1:symbol_length)
+                    to thousands_numeral(result_length + 1:symbol_length)
+                add symbol_length to result_length
+                subtract entry_value(idx) from remaining
+            end-perform
+        end-perform
+
+        if units_part > 0
+            move units_part to remaining
+            move 0 to result_length
+            perform varying idx from 1 by 1 until idx > 13
+                perform until remaining < entry_value(idx)
+                    move entry_symbol(idx) to work_symbol
+                    move function length(function trim(work_symbol)) to symbol_length
+                    move work_symbol(1:symbol_length)
+                        to units_numeral(result_length + 1:symbol_length)
+                    add symbol_length to result_length
+                    subtract entry_value(idx) from remaining
+                end-perform
+            end-perform
+            string function trim(thousands_numeral) delimited by size
+                   "|" delimited by size
+                   function trim(units_numeral) delimited by size
+                into numeral
+        else
+            string function trim(thousands_numeral) delimited by size
+                   "|" delimited by size
+                into numeral
+        end-if
+    end-if.
