@@ -7,6 +7,106 @@
 *> Author: Ben Walker
 *> Student #: 0883544
 *> Date: Mar. 21, 2018
+*>
+*> Modification history:
+*> Aug. 9, 2026 - BW - prints a records read/valid/invalid trailer
+*>                     once the batch finishes, so a bad run doesn't
+*>                     have to be tallied from the console by hand.
+*> Aug. 9, 2026 - BW - illegal numerals are now also written to a
+*>                     "<input file>_rejects.txt" audit file, along
+*>                     with their source line number.
+*> Aug. 9, 2026 - BW - every result (not just rejects) is now also
+*>                     written to a "<input file>_results.txt" output
+*>                     dataset, for downstream indexing jobs.
+*> Aug. 9, 2026 - BW - a source line can now hold several numerals
+*>                     separated by commas; each is split out and
+*>                     converted in turn.
+*> Aug. 9, 2026 - BW - numeral case is no longer folded away before
+*>                     conversion; convert_numeral now handles it, so
+*>                     opt-reject-mixed-case can flag OCR-looking input.
+*> Aug. 9, 2026 - BW - added a minimum/maximum/average summary of the
+*>                     valid decimal values seen, for reconciling a
+*>                     batch against its expected chapter/clause range.
+*> Aug. 9, 2026 - BW - added an ascending/descending sort_order switch;
+*>                     when on, results are buffered and re-sorted by
+*>                     decimal value before being shown and written,
+*>                     instead of following the source file's order.
+*> Aug. 9, 2026 - BW - added a csv_mode switch; when on, results_file
+*>                     rows are written numeral,decimal,status instead
+*>                     of the " :: " display format, for spreadsheet loads.
+*> Aug. 9, 2026 - BW - console output now opens with a report header
+*>                     (job name, run date, input file) and breaks to a
+*>                     fresh header every so many lines, for print jobs.
+*> Aug. 9, 2026 - BW - a checkpoint record is now written every so many
+*>                     records so a rerun after an abend can skip ahead
+*>                     to the last checkpoint instead of starting over.
+*> Aug. 9, 2026 - BW - a comma-delimited piece too long for the
+*>                     30-character numeral field is now flagged with
+*>                     its own overflow count instead of being silently
+*>                     validated as whatever fragment happened to fit.
+*> Aug. 9, 2026 - BW - file_read_status now distinguishes found-but-empty
+*>                     and found-but-unreadable from a clean read, instead
+*>                     of collapsing every non-zero case into "found."
+*> Aug. 9, 2026 - BW - a numeral seen more than once in the same run is
+*>                     now flagged in a duplicate-numerals section of the
+*>                     trailer report, instead of only being catchable by
+*>                     eyeballing the results file.
+*> Aug. 9, 2026 - BW - added a reconciliation control report comparing
+*>                     tokens split out of the source records against
+*>                     tokens actually processed, so a truncated file or
+*>                     a stray blank entry surfaces as an out-of-balance
+*>                     count instead of silently under-processing.
+*> Aug. 9, 2026 - BW - a token with a single dash ("x-xv") is now
+*>                     recognized as a page/clause range, split, and
+*>                     reported as a from/to pair of decimal values,
+*>                     instead of being flat-rejected as one illegal
+*>                     numeral.
+*> Aug. 9, 2026 - BW - added an fb_mode switch; when on, results are
+*>                     also written to a "<input file>_results.fb"
+*>                     fixed-length, delimiter-free dataset, for
+*>                     handoff to the mainframe team's RECFM=FB side.
+*> Aug. 9, 2026 - BW - every run now appends an entry to the shared
+*>                     compliance audit log, for reviews that need to
+*>                     know who ran a batch, when, and against which
+*>                     input file.
+*> Aug. 9, 2026 - BW - a batch running past error_threshold_percent
+*>                     invalid (once error_threshold_minimum tokens have
+*>                     been seen) now aborts early and flags the input
+*>                     file as bad, instead of grinding through a file
+*>                     we already know is wrong; file_read_status comes
+*>                     back 4 for an aborted run.
+*> Aug. 9, 2026 - BW - a resumed run now says so on the trailer itself:
+*>                     the checkpoint only ever carried the record count
+*>                     forward, not the valid/invalid/min/max/average/
+*>                     duplicate statistics, so those always reflected
+*>                     only the post-checkpoint tail even though the
+*>                     "Records read" total implied full-file coverage.
+*> Aug. 9, 2026 - BW - fb_mode, sort_order, csv_mode, the error-threshold
+*>                     switches, and the strict-syntax/mixed-case options
+*>                     were all hardcoded defaults with no way for an
+*>                     operator to ever change them; they're now read
+*>                     from the same roman_converter_params.txt control
+*>                     file the rest of this subsystem already uses.
+*> Aug. 9, 2026 - BW - the checkpoint-resume test was accidentally
+*>                     keyed off return-code from the immediately
+*>                     preceding reject-file existence check instead of
+*>                     skip_target itself, so a checkpoint could survive
+*>                     while a since-deleted reject file silently sent
+*>                     a resumed run down the fresh-start path instead,
+*>                     truncating the prior partial output; resume now
+*>                     goes strictly by skip_target, and each output
+*>                     file is opened EXTEND or OUTPUT on its own,
+*>                     independent of that decision, based on whether
+*>                     that particular file still exists.
+*> Aug. 9, 2026 - BW - the not-found early return no longer logs a
+*>                     FAILURE entry to the compliance audit log:
+*>                     romanA3_1.cob's plain-numeral branch calls this
+*>                     program to probe whether the typed numeral
+*>                     happens to be a filename before treating it as a
+*>                     numeral, so every ordinary numeral typed at the
+*>                     prompt was logging a spurious FAILURE here on top
+*>                     of the correct SUCCESS/FAILURE entry the driver
+*>                     already writes for the numeral itself.
 
 identification division.
 program-id. convert_numeral_file.
@@ -16,29 +116,250 @@ input-output section.
 file-control.
     *> file must have each numeral on a new line
     select numerals assign identifier
+    organization is line sequential
+    file status is numerals_open_status.
+
+    *> illegal numerals are copied here, alongside their source line number
+    select reject_file assign reject_identifier
+    organization is line sequential.
+
+    *> decimal/numeral pairs for every record processed, for downstream jobs
+    select results_file assign results_identifier
+    organization is line sequential.
+
+    *> records how far a run got, so an abend doesn't force a full reprocess
+    select checkpoint_file assign checkpoint_identifier
     organization is line sequential.
 
+    *> fixed-block copy of the results, for handoff to the mainframe
+    *> team; plain sequential, so records are fixed-length with no
+    *> line delimiters, the same shape as a RECFM=FB dataset
+    select results_file_fb assign results_fb_identifier
+    organization is sequential.
+
 data division.
 file section.
 *> specify records from the numeral file
 fd numerals.
 01 numeral_record.
-    05 numeral pic x(30).
+    05 numeral pic x(132). *> may hold several comma-separated numerals
+
+*> one record per illegal numeral found in the source file
+fd reject_file.
+01 reject_record.
+    05 reject_line_number pic 9(9).
+    05 filler pic x(1) value space.
+    05 reject_numeral pic x(30).
+
+*> one record per numeral processed, valid or not
+fd results_file.
+01 results_record.
+    05 results_decimal pic z(11)9.
+    05 results_separator pic x(4) value " :: ".
+    05 results_numeral pic x(30).
+*> alternate view of the same record, for csv_mode's comma-separated layout
+01 results_record_csv redefines results_record.
+    05 csv_text pic x(46).
+
+*> a single record holding the number of records processed as of the
+*> last checkpoint, so a rerun knows how far to skip ahead
+fd checkpoint_file.
+01 checkpoint_record.
+    05 checkpoint_count pic 9(9).
+
+*> fixed-length numeral/decimal/status record, for the mainframe
+*> team's RECFM=FB handoff; no delimiters, every field a fixed width
+fd results_file_fb
+    record contains 43 characters.
+01 results_record_fb.
+    05 fb_numeral pic x(30).
+    05 fb_decimal pic 9(12).
+    05 fb_status pic 9.
 
 working-storage section.
-77 lower_numeral pic x(30). *> lower-case version of numeral
+*> holds every numeral processed this run so the batch can be
+*> re-sorted by decimal value before it is shown/written; sized for
+*> a generously large batch
+01 sort-table.
+    05 sort-entry occurs 20000 times.
+        10 sort-decimal pic s9(12).
+        10 sort-numeral pic x(30).
+        10 sort-status pic 9.
+        10 sort-line pic 9(9).
+        10 sort-is-range pic 9.
+        10 sort-to-decimal pic s9(12).
+*> every distinct valid numeral seen this run, so a repeat can be
+*> spotted without re-scanning the results file; sized for a
+*> generously large batch
+01 seen-table.
+    05 seen-entry occurs 20000 times.
+        10 seen-numeral pic x(30).
+        10 seen-line pic 9(9).
+*> every duplicate numeral found this run, for the trailer's
+*> duplicate-numerals section
+01 dup-table.
+    05 dup-entry occurs 20000 times.
+        10 dup-numeral pic x(30).
+        10 dup-first-line pic 9(9).
+        10 dup-line pic 9(9).
+77 token pic x(30). *> one numeral split out of the current source line
+77 line_pointer pic s9(4) comp. *> unstring position within the current source line
+77 line_pointer_before pic s9(4) comp. *> line_pointer before splitting out the current token
+77 line_length pic s9(4) comp. *> trimmed length of the current source line
+77 token_delim pic x(1). *> delimiter unstring actually matched, spaces if none (last piece)
+77 segment_length pic s9(4) comp. *> true length of the comma-delimited piece, before truncation to token
 77 identifier pic x(30). *> local filename
+77 reject_identifier pic x(40). *> local filename for the reject file
+77 results_identifier pic x(40). *> local filename for the results file
+77 results_fb_identifier pic x(40). *> local filename for the fixed-block results file
+77 fb_mode pic 9 value 0. *> 0 = line-sequential results only; 1 = also write fixed-block results
 77 decimal_equivalent pic s9(12). *> decimal equivalent of numeral found in file
-77 numeral_status pic 9. *> 1 if illegal numeral, 0 if valid
+77 numeral_status pic 9. *> 0 = valid; 1 = illegal character; 2 = non-classical syntax
+77 records_read pic 9(9) value 0. *> total numeral records read from the file
+77 tokens_read pic 9(9) value 0. *> total comma-delimited pieces split out of those records
+77 valid_count pic 9(9) value 0. *> records that converted successfully
+77 invalid_count pic 9(9) value 0. *> records rejected for any reason
+77 overflow_count pic 9(9) value 0. *> numerals that didn't fit the 30-character field
+77 reconciliation_processed pic 9(9). *> valid_count + invalid_count, for the reconciliation report
+77 reconciliation_diff pic s9(9). *> tokens_read minus reconciliation_processed
+77 overflow_status pic 9 value 0. *> 1 if the current comma-delimited piece overflowed token
+77 seen_count pic s9(4) comp value 0. *> distinct valid numerals recorded in seen-table so far
+77 seen_k pic s9(4) comp. *> index used to scan seen-table for a repeat
+77 seen_match pic 9(9) value 0. *> line number of the first occurrence, 0 if this is new
+77 normalized_token pic x(30). *> upper-cased, trimmed numeral, for duplicate comparison
+77 dup_count pic 9(9) value 0. *> duplicate numerals found this run
+77 dup_k pic s9(4) comp. *> index used to print dup-table in the trailer
+77 dash_count pic s9(4) comp. *> dashes found in the current token, for range detection
+77 is_range pic 9 value 0. *> 1 if the current token is a "from-to" range like "x-xv"
+77 range_from_numeral pic x(30). *> "from" half of a range token
+77 range_to_numeral pic x(30). *> "to" half of a range token
+77 range_from_decimal pic s9(12). *> decimal equivalent of range_from_numeral
+77 range_to_decimal pic s9(12). *> decimal equivalent of range_to_numeral
+77 range_from_status pic 9. *> convert_numeral's status for range_from_numeral
+77 range_to_status pic 9. *> convert_numeral's status for range_to_numeral
+77 range_count pic 9(9) value 0. *> range tokens converted successfully this run
+77 range_from_edit pic z(11)9. *> for printing a range's "from" value, no leading zeroes
+77 range_to_edit pic z(11)9. *> for printing a range's "to" value, no leading zeroes
+77 formatted_count pic z(8)9. *> for printing counts, no leading zeroes
+77 min_decimal pic s9(12) value 4000000. *> lowest valid decimal value seen so far
+77 max_decimal pic s9(12) value 0. *> highest valid decimal value seen so far
+77 sum_decimal pic s9(15) value 0. *> running total of valid decimal values, for the average
+77 average_decimal pic s9(12)v99. *> average of the valid decimal values seen
+77 formatted_decimal pic z(11)9. *> for printing min/max, no leading zeroes
+77 formatted_average pic z(11)9.99. *> for printing the average, no leading zeroes
+77 sort_order pic 9 value 0. *> 0 = source file order; 1 = ascending; 2 = descending by decimal value
+77 sort_count pic s9(4) comp value 0. *> number of numerals buffered in sort-table
+77 sort_k pic s9(4) comp. *> index used to replay sort-table in its final order
+77 sort_i pic s9(4) comp. *> outer bubble-sort pass index
+77 sort_j pic s9(4) comp. *> inner bubble-sort comparison index
+77 swap_decimal pic s9(12). *> bubble-sort swap holding area
+77 swap_numeral pic x(30). *> bubble-sort swap holding area
+77 swap_status pic 9. *> bubble-sort swap holding area
+77 swap_line pic 9(9). *> bubble-sort swap holding area
+77 swap_is_range pic 9. *> bubble-sort swap holding area
+77 swap_to_decimal pic s9(12). *> bubble-sort swap holding area
+77 csv_mode pic 9 value 0. *> 0 = " :: " display format; 1 = comma-separated numeral,decimal,status
+77 csv_decimal_text pic z(11)9. *> decimal value edited for trimming into a csv field
+01 run_date_yyyymmdd pic 9(8). *> today's date, as returned by accept ... from date
+01 run_date_parts redefines run_date_yyyymmdd.
+    05 run_year pic 9(4).
+    05 run_month pic 9(2).
+    05 run_day pic 9(2).
+77 formatted_run_date pic x(10). *> run date as mm/dd/yyyy, for the report header
+77 lines_per_page pic s9(4) value 20. *> report lines shown before a page break
+77 lines_on_page pic s9(4) value 0. *> lines written to the current page so far
+77 page_number pic 9(4) value 1. *> current report page number
+77 checkpoint_identifier pic x(40). *> local filename for the checkpoint file
+77 checkpoint_interval pic s9(9) value 100. *> records between checkpoints
+77 error_threshold_percent pic 9(3) value 25. *> operator-configurable: abort once more than this % of tokens are invalid
+77 error_threshold_minimum pic 9(9) value 20. *> tokens seen before the threshold is even checked, so a few early rejects don't trip it
+77 threshold_aborted pic 9 value 0. *> 1 once the error threshold has stopped the batch early
+77 skip_target pic 9(9) value 0. *> records to skip on a resumed run, from the last checkpoint
+77 skip_counter pic 9(9). *> records skipped so far while fast-forwarding to skip_target
+77 resumed_run pic 9 value 0. *> 1 if this run picked up from a checkpoint instead of starting fresh
+77 file_check_buffer pic x(64). *> scratch detail area for CBL_CHECK_FILE_EXIST
+77 numerals_open_status pic xx. *> file status from opening numerals, for granular file_read_status
+77 audit_program_name pic x(30) value "convert_numeral_file". *> this program's name, for the audit log entry
+77 audit_result pic x(7). *> "SUCCESS" or "FAILURE", for the compliance audit log entry
+77 audit_key_param pic x(40). *> file_name padded out to the audit log's parameter field width
+77 param_identifier pic x(40) value "roman_converter_params.txt". *> shared control file for this subsystem
+77 param_key pic x(20).
+77 param_text pic x(30).
+77 param_found pic 9.
+copy "numeral-options.cpy".
 
 linkage section.
 77 file_name pic x(30). *> user input filename
-77 file_read_status pic 9. *> 0 if file not found/read, 1 otherwise
+77 file_read_status pic 9. *> 0=not found; 1=found and read; 2=found but empty; 3=found but not readable; 4=aborted, error threshold exceeded
 
 procedure division using file_name, file_read_status.
     move 0 to file_read_status *> assume file not found
+    move 0 to opt-strict-syntax, opt-reject-mixed-case *> classical syntax not enforced by default
+
+    *> working-storage stays resident across calls to this program for
+    *> the rest of the job, so a run that processes several files in
+    *> sequence (see convert_numeral_list) needs its per-file counters
+    *> and tables put back to their starting state on every call
+    move 0 to records_read, tokens_read, valid_count, invalid_count, overflow_count
+    move 0 to sum_decimal, sort_count, seen_count, dup_count, range_count
+    move 0 to lines_on_page, skip_target, threshold_aborted
+    move 1 to page_number
+    move 4000000 to min_decimal
+    move 0 to max_decimal
+    move 0 to fb_mode, sort_order, csv_mode
+    move 25 to error_threshold_percent
+    move 20 to error_threshold_minimum
 
-    *> check if file exists, to avoid reading from non-existent file
+    *> operator-configurable switches, from the same control file the
+    *> rest of this subsystem reads; a missing file or key just leaves
+    *> the built-in default in place
+    move "STRICT_SYNTAX" to param_key
+    call "read_control_param" using param_identifier, param_key, param_text, param_found
+    if param_found = 1
+        move function numval(param_text) to opt-strict-syntax
+    end-if
+
+    move "MIXED_CASE" to param_key
+    call "read_control_param" using param_identifier, param_key, param_text, param_found
+    if param_found = 1
+        move function numval(param_text) to opt-reject-mixed-case
+    end-if
+
+    move "SORT_ORDER" to param_key
+    call "read_control_param" using param_identifier, param_key, param_text, param_found
+    if param_found = 1
+        move function numval(param_text) to sort_order
+    end-if
+
+    move "CSV_MODE" to param_key
+    call "read_control_param" using param_identifier, param_key, param_text, param_found
+    if param_found = 1
+        move function numval(param_text) to csv_mode
+    end-if
+
+    move "FB_MODE" to param_key
+    call "read_control_param" using param_identifier, param_key, param_text, param_found
+    if param_found = 1
+        move function numval(param_text) to fb_mode
+    end-if
+
+    move "ERR_THRESHOLD_PCT" to param_key
+    call "read_control_param" using param_identifier, param_key, param_text, param_found
+    if param_found = 1
+        move function numval(param_text) to error_threshold_percent
+    end-if
+
+    move "ERR_THRESHOLD_MIN" to param_key
+    call "read_control_param" using param_identifier, param_key, param_text, param_found
+    if param_found = 1
+        move function numval(param_text) to error_threshold_minimum
+    end-if
+
+    *> check if file exists, to avoid reading from non-existent file;
+    *> this also fires on every routine probe of a typed numeral that
+    *> just happens not to be a filename, so it's not logged here -- the
+    *> caller already knows whether it was probing or genuinely batching
+    *> a known file, and logs its own outcome accordingly
     call "CBL_CHECK_FILE_EXIST" using file_name, numeral_record
     if return-code not = 0
         goback.
@@ -46,16 +367,519 @@ procedure division using file_name, file_read_status.
     move file_name to identifier *> can't use linkage variable as file identifier; use local identifier instead
     move 1 to file_read_status *> update read status now that file has been found
 
-    *> read all numeral records, convert and show each
+    string function trim(file_name) delimited by size
+           "_rejects.txt" delimited by size
+        into reject_identifier
+    string function trim(file_name) delimited by size
+           "_results.txt" delimited by size
+        into results_identifier
+    string function trim(file_name) delimited by size
+           "_results.fb" delimited by size
+        into results_fb_identifier
+    string function trim(file_name) delimited by size
+           "_checkpoint.txt" delimited by size
+        into checkpoint_identifier
+
+    *> if an earlier run left a checkpoint behind, pick up where it left off
+    call "CBL_CHECK_FILE_EXIST" using checkpoint_identifier, file_check_buffer
+    if return-code = 0
+        open input checkpoint_file
+        read checkpoint_file
+            at end continue
+        end-read
+        move checkpoint_count to skip_target
+        close checkpoint_file
+    end-if
+
+    *> report header: job name, run date, and input file, so the batch
+    *> output can be handed to the documents office without a cover sheet
+    accept run_date_yyyymmdd from date yyyymmdd
+    string run_month delimited by size
+           "/" delimited by size
+           run_day delimited by size
+           "/" delimited by size
+           run_year delimited by size
+        into formatted_run_date
+    display "Roman Numeral Conversion Report"
+    display "Run date: " formatted_run_date "   Input file: " function trim(file_name)
+        "   Page: " page_number
+    display "----------------------------------------------------------------"
+
+    *> read all numeral records, convert and show each; a resumed run
+    *> extends the prior output instead of overwriting what's already there
     open input numerals
+    if numerals_open_status not = "00"
+        *> CBL_CHECK_FILE_EXIST already confirmed the file is there, so an
+        *> open failure at this point means it exists but couldn't be read
+        move 3 to file_read_status
+        move file_name to audit_key_param
+        move "FAILURE" to audit_result
+        call "write_audit_log" using audit_program_name, audit_key_param, audit_result
+        goback
+    end-if
+    if skip_target > 0
+        display "Resuming after checkpoint at record " skip_target
+        move 1 to resumed_run
+
+        *> resume is decided by skip_target alone; whether each output
+        *> file itself still exists only decides how it gets opened, so
+        *> an operator clearing out a stale reject file between runs
+        *> doesn't lose the resume
+        call "CBL_CHECK_FILE_EXIST" using reject_identifier, file_check_buffer
+        if return-code = 0
+            open extend reject_file
+        else
+            open output reject_file
+        end-if
+        call "CBL_CHECK_FILE_EXIST" using results_identifier, file_check_buffer
+        if return-code = 0
+            open extend results_file
+        else
+            open output results_file
+        end-if
+        if fb_mode = 1
+            call "CBL_CHECK_FILE_EXIST" using results_fb_identifier, file_check_buffer
+            if return-code = 0
+                open extend results_file_fb
+            else
+                open output results_file_fb
+            end-if
+        end-if
+
+        move 0 to skip_counter
+        perform until skip_counter >= skip_target
+            read numerals
+                at end exit perform
+            end-read
+            add 1 to skip_counter
+            add 1 to records_read
+        end-perform
+    else
+        open output reject_file
+        open output results_file
+        if fb_mode = 1
+            open output results_file_fb
+        end-if
+    end-if
         perform forever
             read numerals
                 at end exit perform *> only stop at end of file
             end-read
+            add 1 to records_read
+
+            *> split the line on commas; a line with no commas is just one numeral
+            move function length(function trim(numeral)) to line_length
+            move 1 to line_pointer
+            perform until line_pointer > line_length
+                add 1 to tokens_read
+                move line_pointer to line_pointer_before
+                move spaces to token, token_delim
+                unstring numeral delimited by "," into token delimiter in token_delim
+                    with pointer line_pointer
+                end-unstring
+
+                *> unstring truncates a piece wider than token silently; measure
+                *> the piece's true length ourselves to catch that instead
+                if token_delim = ","
+                    compute segment_length = line_pointer - line_pointer_before - 1
+                else
+                    compute segment_length = line_length - line_pointer_before + 1
+                end-if
+                if segment_length > 30
+                    move 1 to overflow_status
+                else
+                    move 0 to overflow_status
+                end-if
+                move function trim(token) to token
+
+                if overflow_status = 1
+                    *> the comma-delimited piece didn't fit in the 30-character
+                    *> numeral field; flag it on its own instead of silently
+                    *> validating whatever fragment did fit
+                    add 1 to overflow_count
+                    add 1 to invalid_count
+                    move spaces to reject_record
+                    move records_read to reject_line_number
+                    move token to reject_numeral
+                    write reject_record
+                else
+                if token not = spaces
+                    *> a source document sometimes lists a page/clause range
+                    *> ("x-xv") instead of a single numeral; split it on the
+                    *> dash and convert each half rather than failing the
+                    *> whole token as one illegal numeral
+                    move 0 to is_range
+                    move 0 to dash_count
+                    inspect token tallying dash_count for all "-"
+                    if dash_count = 1
+                        unstring token delimited by "-" into range_from_numeral,
+                            range_to_numeral
+                        move function trim(range_from_numeral) to range_from_numeral
+                        move function trim(range_to_numeral) to range_to_numeral
+                        if range_from_numeral not = spaces and range_to_numeral not = spaces
+                            move 1 to is_range
+                        end-if
+                    end-if
+
+                    if is_range = 1
+                        call "convert_numeral" using range_from_numeral, range_from_decimal,
+                            range_from_status, numeral-options
+                        call "convert_numeral" using range_to_numeral, range_to_decimal,
+                            range_to_status, numeral-options
+                        if range_from_status = 0 and range_to_status = 0
+                            move 0 to numeral_status
+                            move range_from_decimal to decimal_equivalent
+                        else
+                            move 1 to numeral_status
+                        end-if
+                    else
+                        *> convert numeral just as we would for normal user input;
+                        *> convert_numeral normalizes case itself, so it can flag mixed case
+                        call "convert_numeral" using token, decimal_equivalent, numeral_status,
+                            numeral-options
+                    end-if
+
+                    if numeral_status = 0
+                        add 1 to valid_count
+                        add decimal_equivalent to sum_decimal
+                        if decimal_equivalent < min_decimal
+                            move decimal_equivalent to min_decimal
+                        end-if
+                        if decimal_equivalent > max_decimal
+                            move decimal_equivalent to max_decimal
+                        end-if
+                        if is_range = 1
+                            add 1 to range_count
+                            if range_to_decimal > max_decimal
+                                move range_to_decimal to max_decimal
+                            end-if
+                        end-if
+                        *> a numeral seen earlier in this same run is a
+                        *> likely upstream duplication error; flag it
+                        *> instead of only showing it twice in the results
+                        move function upper-case(function trim(token)) to normalized_token
+                        move 0 to seen_match
+                        move 1 to seen_k
+                        perform until seen_k > seen_count
+                            if seen-numeral(seen_k) = normalized_token
+                                move seen-line(seen_k) to seen_match
+                                exit perform
+                            end-if
+                            add 1 to seen_k
+                        end-perform
+
+                        if seen_match > 0
+                            if dup_count < 20000
+                                add 1 to dup_count
+                                move token to dup-numeral(dup_count)
+                                move seen_match to dup-first-line(dup_count)
+                                move records_read to dup-line(dup_count)
+                            end-if
+                        else
+                            if seen_count < 20000
+                                add 1 to seen_count
+                                move normalized_token to seen-numeral(seen_count)
+                                move records_read to seen-line(seen_count)
+                            end-if
+                        end-if
+                    else
+                        add 1 to invalid_count
+                    end-if
+
+                    if sort_order = 0
+                        *> source file order: show and write as each numeral is converted
+                        if lines_on_page >= lines_per_page
+                            add 1 to page_number
+                            move 0 to lines_on_page
+                            display " "
+                            display "Roman Numeral Conversion Report"
+                            display "Run date: " formatted_run_date "   Input file: "
+                                function trim(file_name) "   Page: " page_number
+                            display "----------------------------------------------------------------"
+                        end-if
+                        if is_range = 1
+                            if numeral_status = 0
+                                move decimal_equivalent to range_from_edit
+                                move range_to_decimal to range_to_edit
+                                display function trim(range_from_edit) "-"
+                                    function trim(range_to_edit) " :: " token
+                            else
+                                display "Illegal roman numeral :: " token
+                            end-if
+                        else
+                            call "show_numeral_and_decimal" using token, decimal_equivalent,
+                                numeral_status
+                        end-if
+                        add 1 to lines_on_page
+                        if csv_mode = 1
+                            move decimal_equivalent to csv_decimal_text
+                            move spaces to results_record_csv
+                            string function trim(token) delimited by size
+                                   "," delimited by size
+                                   function trim(csv_decimal_text) delimited by size
+                                   "," delimited by size
+                                   numeral_status delimited by size
+                                into csv_text
+                            write results_record
+                        else
+                            move spaces to results_record
+                            move " :: " to results_separator
+                            move decimal_equivalent to results_decimal
+                            move token to results_numeral
+                            write results_record
+                        end-if
+                        if fb_mode = 1
+                            move spaces to results_record_fb
+                            move token to fb_numeral
+                            move decimal_equivalent to fb_decimal
+                            move numeral_status to fb_status
+                            write results_record_fb
+                        end-if
+                        if numeral_status not = 0
+                            move spaces to reject_record
+                            move records_read to reject_line_number
+                            move token to reject_numeral
+                            write reject_record
+                        end-if
+                    else
+                        *> hold this numeral back until the whole batch has been
+                        *> read, so it can be replayed in decimal-value order
+                        if sort_count < 20000
+                            add 1 to sort_count
+                            move decimal_equivalent to sort-decimal(sort_count)
+                            move token to sort-numeral(sort_count)
+                            move numeral_status to sort-status(sort_count)
+                            move records_read to sort-line(sort_count)
+                            move is_range to sort-is-range(sort_count)
+                            move range_to_decimal to sort-to-decimal(sort_count)
+                        end-if
+                    end-if
+                end-if
+                end-if
+
+                *> a source file that's mostly garbage should stop the batch
+                *> early instead of grinding through it one reject at a time;
+                *> wait for error_threshold_minimum tokens before checking so
+                *> a handful of early rejects can't trip the abort by themselves
+                if tokens_read >= error_threshold_minimum
+                    if invalid_count * 100 > error_threshold_percent * tokens_read
+                        move 1 to threshold_aborted
+                    end-if
+                end-if
+                if threshold_aborted = 1
+                    exit perform
+                end-if
+            end-perform
+
+            if threshold_aborted = 1
+                exit perform
+            end-if
 
-            *> convert and show numeral just as we would for normal user input
-            move function lower-case(numeral) to lower_numeral
-            call "convert_numeral" using lower_numeral, decimal_equivalent, numeral_status
-            call "show_numeral_and_decimal" using numeral, decimal_equivalent, numeral_status
+            *> checkpoint progress periodically so a rerun can resume here
+            *> instead of reprocessing the whole file from the top
+            if function mod(records_read, checkpoint_interval) = 0
+                open output checkpoint_file
+                move records_read to checkpoint_count
+                write checkpoint_record
+                close checkpoint_file
+            end-if
         end-perform.
-    close numerals.
+
+    *> re-sort the buffered batch by decimal value, then show and
+    *> write it in that order, same as the unsorted path above does
+    *> as each numeral is converted
+    if sort_order not = 0
+        move 1 to sort_i
+        perform until sort_i > sort_count - 1
+            move 1 to sort_j
+            perform until sort_j > sort_count - sort_i
+                if (sort_order = 1 and sort-decimal(sort_j) > sort-decimal(sort_j + 1))
+                or (sort_order = 2 and sort-decimal(sort_j) < sort-decimal(sort_j + 1))
+                    move sort-decimal(sort_j) to swap_decimal
+                    move sort-numeral(sort_j) to swap_numeral
+                    move sort-status(sort_j) to swap_status
+                    move sort-line(sort_j) to swap_line
+                    move sort-is-range(sort_j) to swap_is_range
+                    move sort-to-decimal(sort_j) to swap_to_decimal
+                    move sort-decimal(sort_j + 1) to sort-decimal(sort_j)
+                    move sort-numeral(sort_j + 1) to sort-numeral(sort_j)
+                    move sort-status(sort_j + 1) to sort-status(sort_j)
+                    move sort-line(sort_j + 1) to sort-line(sort_j)
+                    move sort-is-range(sort_j + 1) to sort-is-range(sort_j)
+                    move sort-to-decimal(sort_j + 1) to sort-to-decimal(sort_j)
+                    move swap_decimal to sort-decimal(sort_j + 1)
+                    move swap_numeral to sort-numeral(sort_j + 1)
+                    move swap_status to sort-status(sort_j + 1)
+                    move swap_line to sort-line(sort_j + 1)
+                    move swap_is_range to sort-is-range(sort_j + 1)
+                    move swap_to_decimal to sort-to-decimal(sort_j + 1)
+                end-if
+                add 1 to sort_j
+            end-perform
+            add 1 to sort_i
+        end-perform
+
+        move 1 to sort_k
+        perform until sort_k > sort_count
+            if lines_on_page >= lines_per_page
+                add 1 to page_number
+                move 0 to lines_on_page
+                display " "
+                display "Roman Numeral Conversion Report"
+                display "Run date: " formatted_run_date "   Input file: "
+                    function trim(file_name) "   Page: " page_number
+                display "----------------------------------------------------------------"
+            end-if
+            if sort-is-range(sort_k) = 1
+                if sort-status(sort_k) = 0
+                    move sort-decimal(sort_k) to range_from_edit
+                    move sort-to-decimal(sort_k) to range_to_edit
+                    display function trim(range_from_edit) "-"
+                        function trim(range_to_edit) " :: " sort-numeral(sort_k)
+                else
+                    display "Illegal roman numeral :: " sort-numeral(sort_k)
+                end-if
+            else
+                call "show_numeral_and_decimal" using sort-numeral(sort_k), sort-decimal(sort_k),
+                    sort-status(sort_k)
+            end-if
+            add 1 to lines_on_page
+            if csv_mode = 1
+                move sort-decimal(sort_k) to csv_decimal_text
+                move spaces to results_record_csv
+                string function trim(sort-numeral(sort_k)) delimited by size
+                       "," delimited by size
+                       function trim(csv_decimal_text) delimited by size
+                       "," delimited by size
+                       sort-status(sort_k) delimited by size
+                    into csv_text
+                write results_record
+            else
+                move spaces to results_record
+                move " :: " to results_separator
+                move sort-decimal(sort_k) to results_decimal
+                move sort-numeral(sort_k) to results_numeral
+                write results_record
+            end-if
+            if fb_mode = 1
+                move spaces to results_record_fb
+                move sort-numeral(sort_k) to fb_numeral
+                move sort-decimal(sort_k) to fb_decimal
+                move sort-status(sort_k) to fb_status
+                write results_record_fb
+            end-if
+            if sort-status(sort_k) not = 0
+                move spaces to reject_record
+                move sort-line(sort_k) to reject_line_number
+                move sort-numeral(sort_k) to reject_numeral
+                write reject_record
+            end-if
+            add 1 to sort_k
+        end-perform
+    end-if.
+
+    close numerals, reject_file, results_file.
+    if fb_mode = 1
+        close results_file_fb
+    end-if.
+
+    *> the file existed and opened cleanly but had nothing in it
+    if records_read = 0
+        move 2 to file_read_status
+    end-if
+
+    *> an error-threshold abort flags the input file as bad, overriding
+    *> whatever status the record count alone would otherwise suggest
+    if threshold_aborted = 1
+        move 4 to file_read_status
+        display " "
+        display "*** Batch aborted: invalid numerals exceeded the "
+            error_threshold_percent "% error threshold; input file flagged as bad ***"
+    end-if
+
+    *> the run made it to end of file cleanly, so the checkpoint no
+    *> longer applies; clear it so the next run starts from the top.
+    *> an aborted run never reached end of file, so its checkpoint is
+    *> left in place rather than cleared
+    if threshold_aborted = 0
+        call "CBL_DELETE_FILE" using checkpoint_identifier
+    end-if.
+
+    *> trailer summary: how many records came through the batch, and how many were rejected
+    move records_read to formatted_count
+    display "Records read    : " formatted_count
+    if resumed_run = 1
+        display "*** Resumed run: the checkpoint only carried forward the "
+            "record count, not the valid/invalid/min/max/average/duplicate "
+            "statistics below -- those reflect records read since the "
+            "checkpoint, not the whole file ***"
+    end-if
+    move valid_count to formatted_count
+    display "Valid numerals  : " formatted_count
+    move invalid_count to formatted_count
+    display "Invalid numerals: " formatted_count
+    if overflow_count > 0
+        move overflow_count to formatted_count
+        display "Overflowed field: " formatted_count
+    end-if
+    if range_count > 0
+        move range_count to formatted_count
+        display "Range tokens    : " formatted_count
+    end-if
+
+    *> reconciliation control report: tokens split out of the source
+    *> records versus tokens actually routed through convert_numeral,
+    *> so a truncated file or an unexpected blank entry shows up as a
+    *> reconciliation break instead of a silently short batch
+    compute reconciliation_processed = valid_count + invalid_count
+    display " "
+    display "Reconciliation:"
+    move tokens_read to formatted_count
+    display "  Tokens split from source: " formatted_count
+    move reconciliation_processed to formatted_count
+    display "  Tokens processed        : " formatted_count
+    if tokens_read = reconciliation_processed
+        display "  Status                  : in balance"
+    else
+        compute reconciliation_diff = tokens_read - reconciliation_processed
+        move reconciliation_diff to formatted_count
+        display "  Status                  : OUT OF BALANCE by " formatted_count
+    end-if
+
+    *> min/max/average of the valid decimal values, for spotting a batch
+    *> that's obviously out of the expected chapter/clause range
+    if valid_count > 0
+        move min_decimal to formatted_decimal
+        display "Minimum value   : " formatted_decimal
+        move max_decimal to formatted_decimal
+        display "Maximum value   : " formatted_decimal
+        compute average_decimal rounded = sum_decimal / valid_count
+        move average_decimal to formatted_average
+        display "Average value   : " formatted_average
+    end-if.
+
+    *> duplicate-numerals section: every valid numeral seen more than
+    *> once this run, with its first and repeat line numbers
+    if dup_count > 0
+        move dup_count to formatted_count
+        display " "
+        display "Duplicate numerals found: " function trim(formatted_count)
+        display "----------------------------------------------------------------"
+        move 1 to dup_k
+        perform until dup_k > dup_count or dup_k > 20000
+            display "  " function trim(dup-numeral(dup_k)) " :: line "
+                dup-first-line(dup_k) " duplicated at line " dup-line(dup_k)
+            add 1 to dup_k
+        end-perform
+    end-if.
+
+    *> the run made it to the end cleanly, whether or not the file
+    *> turned out to be empty -- unless the error threshold flagged
+    *> the file as bad and cut the batch short
+    move file_name to audit_key_param
+    if threshold_aborted = 1
+        move "FAILURE" to audit_result
+    else
+        move "SUCCESS" to audit_result
+    end-if
+    call "write_audit_log" using audit_program_name, audit_key_param, audit_result.
