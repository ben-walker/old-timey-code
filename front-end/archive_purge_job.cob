@@ -0,0 +1,182 @@
+*> archive_purge_job.cob
+*>
+*> Periodic housekeeping job for generated output: reads a manifest
+*> of candidate primes files and numeral conversion reports, each
+*> tagged with its age in days, and archives or purges every entry
+*> past the operator-configured retention period. Meant to be run on
+*> a schedule (e.g. year-end) alongside eratosthenes and
+*> roman_numeral_converter, not called by either of them.
+*>
+*> Class: CIS*3190
+*> Author: Ben Walker
+*> Student #: 0883544
+*> Date: Aug. 9, 2026
+*>
+*> Modification history:
+*> Aug. 9, 2026 - BW - a missing manifest file now also appends a
+*>                     FAILURE entry to the shared compliance audit log,
+*>                     matching every per-file outcome in this program.
+
+identification division.
+program-id. archive_purge_job.
+
+environment division.
+input-output section.
+file-control.
+    *> manifest of candidate output files and their age in days; this
+    *> job applies the retention policy, it doesn't compute file ages
+    *> itself, so the manifest is expected to be refreshed by whatever
+    *> scheduling step invokes this job
+    select manifest_file assign manifest_identifier
+    organization is line sequential.
+
+    select source_file assign source_identifier
+    organization is line sequential.
+
+    select archive_file assign archive_identifier
+    organization is line sequential.
+
+data division.
+file section.
+fd manifest_file.
+01 manifest_record.
+    05 manifest_file_name pic x(40).
+    05 manifest_sep pic x(4).
+    05 manifest_age_days pic 9(5).
+
+fd source_file.
+01 source_record.
+    05 source_line pic x(200).
+
+fd archive_file.
+01 archive_record.
+    05 archive_line pic x(200).
+
+working-storage section.
+77 manifest_identifier pic x(40) value "output_manifest.txt". *> local filename, needed for dynamic assign
+77 manifest_check_buffer pic x(64). *> scratch detail area for CBL_CHECK_FILE_EXIST
+77 source_identifier pic x(40). *> local filename for the output file being archived or purged
+77 archive_identifier pic x(44). *> local filename for the archived copy
+77 param_identifier pic x(40) value "archive_purge_params.txt".
+77 param_key pic x(20).
+77 param_text pic x(30).
+77 param_found pic 9.
+77 retention_days pic 9(5) value 365. *> operator-configurable: files older than this are archived/purged
+77 purge_mode pic 9 value 0. *> 0 = archive (copy to a .arc file, then remove the original); 1 = purge outright
+77 files_retained pic 9(9) value 0. *> manifest entries not yet past retention
+77 files_archived pic 9(9) value 0. *> files copied to a .arc file and removed
+77 files_purged pic 9(9) value 0. *> files removed outright
+77 files_missing pic 9(9) value 0. *> manifest entries whose file was already gone
+77 files_processed pic 9(9) value 0. *> files_archived + files_purged, for the run-statistics log
+77 formatted_count pic z(8)9. *> for printing counts, no leading zeroes
+77 audit_program_name pic x(30) value "archive_purge_job". *> this program's name, for the audit log entry
+77 audit_result pic x(7). *> "SUCCESS" or "FAILURE", for the compliance audit log entry
+77 audit_key_param pic x(40). *> file name padded out to the audit log's parameter field width
+77 run_start_time pic 9(8). *> HHMMSSCC captured at the very start of the run, for the run-statistics log
+77 run_end_time pic 9(8). *> HHMMSSCC captured at the very end of the run, for the run-statistics log
+77 run_program_name pic x(30) value "archive_purge_job". *> this program's name, for the run-statistics log
+77 run_return_code pic 9 value 0. *> 0=success, 2=manifest file not found
+
+procedure division.
+    accept run_start_time from time
+
+    move "RETENTION_DAYS" to param_key
+    call "read_control_param" using param_identifier, param_key, param_text, param_found
+    if param_found = 1
+        move function numval(param_text) to retention_days
+    end-if
+
+    move "PURGE_MODE" to param_key
+    call "read_control_param" using param_identifier, param_key, param_text, param_found
+    if param_found = 1
+        move function numval(param_text) to purge_mode
+    end-if
+
+    move "MANIFEST_FILE" to param_key
+    call "read_control_param" using param_identifier, param_key, param_text, param_found
+    if param_found = 1
+        move param_text to manifest_identifier
+    end-if
+
+    call "CBL_CHECK_FILE_EXIST" using manifest_identifier, manifest_check_buffer
+    if return-code = 0
+        open input manifest_file
+        perform forever
+            read manifest_file
+                at end exit perform
+            end-read
+
+            if manifest_age_days > retention_days
+                move manifest_file_name to source_identifier
+                call "CBL_CHECK_FILE_EXIST" using source_identifier, manifest_check_buffer
+                if return-code not = 0
+                    display function trim(manifest_file_name)
+                        " listed in manifest but not found; skipped"
+                    add 1 to files_missing
+                else
+                if purge_mode = 1
+                    call "CBL_DELETE_FILE" using source_identifier
+                    add 1 to files_purged
+                    display "Purged (past retention)  : " function trim(manifest_file_name)
+                    move manifest_file_name to audit_key_param
+                    move "SUCCESS" to audit_result
+                    call "write_audit_log" using audit_program_name, audit_key_param, audit_result
+                else
+                    *> archive mode: copy the file's content line by line into
+                    *> a .arc-suffixed archive copy, then remove the original
+                    move spaces to archive_identifier
+                    string function trim(manifest_file_name) delimited by size
+                           ".arc" delimited by size
+                        into archive_identifier
+                    open input source_file
+                    open output archive_file
+                    perform forever
+                        read source_file
+                            at end exit perform
+                        end-read
+                        move source_line to archive_line
+                        write archive_record
+                    end-perform
+                    close source_file, archive_file
+                    call "CBL_DELETE_FILE" using source_identifier
+                    add 1 to files_archived
+                    display "Archived (past retention): " function trim(manifest_file_name)
+                        " -> " function trim(archive_identifier)
+                    move manifest_file_name to audit_key_param
+                    move "SUCCESS" to audit_result
+                    call "write_audit_log" using audit_program_name, audit_key_param, audit_result
+                end-if
+                end-if
+            else
+                add 1 to files_retained
+            end-if
+        end-perform
+        close manifest_file
+
+        display " "
+        move files_retained to formatted_count
+        display "Files retained : " formatted_count
+        move files_archived to formatted_count
+        display "Files archived : " formatted_count
+        move files_purged to formatted_count
+        display "Files purged   : " formatted_count
+        if files_missing > 0
+            move files_missing to formatted_count
+            display "Files missing  : " formatted_count
+        end-if
+    else
+        display "Manifest file not found :: " function trim(manifest_identifier)
+        move 2 to run_return_code
+        move manifest_identifier to audit_key_param
+        move "FAILURE" to audit_result
+        call "write_audit_log" using audit_program_name, audit_key_param, audit_result
+    end-if.
+
+    compute files_processed = files_archived + files_purged.
+    accept run_end_time from time.
+    call "write_run_stats" using run_program_name, run_start_time, run_end_time,
+        files_processed, run_return_code.
+    *> write_run_stats calls CBL_CHECK_FILE_EXIST internally, which sets
+    *> return-code as a side effect -- set the real exit status for the
+    *> scheduler only after that call, not before it
+    move run_return_code to return-code.
