@@ -0,0 +1,47 @@
+*> front_end.cob
+*>
+*> Single entry point presenting a menu over both the roman numeral
+*> converter and the eratosthenes prime sieve, so an operator only
+*> has to remember one command instead of two disconnected
+*> executables.
+*>
+*> Class: CIS*3190
+*> Author: Ben Walker
+*> Student #: 0883544
+*> Date: Aug. 9, 2026
+*>
+*> Modification history:
+*> Aug. 9, 2026 - BW - added a menu option for the year-end output
+*>                     archival/purge housekeeping job, so an operator
+*>                     running things by hand doesn't need to know its
+*>                     executable name either.
+
+identification division.
+program-id. front_end.
+
+data division.
+working-storage section.
+77 menu_choice pic 9 value 0.
+
+procedure division.
+    perform until menu_choice = 4
+        display " "
+        display "1. Convert roman numerals"
+        display "2. Generate primes"
+        display "3. Archive/purge old output files"
+        display "4. Exit"
+        display "Choice: " with no advancing accept menu_choice
+
+        evaluate menu_choice
+            when 1
+                call "roman_numeral_converter"
+            when 2
+                call "eratosthenes"
+            when 3
+                call "archive_purge_job"
+            when 4
+                continue
+            when other
+                display "Please enter 1, 2, 3, or 4."
+        end-evaluate
+    end-perform.
