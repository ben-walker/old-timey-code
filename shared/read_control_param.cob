@@ -0,0 +1,64 @@
+*> read_control_param.cob
+*>
+*> Look up a single KEY=VALUE setting from a control file, so both
+*> subsystems can be started from a scheduled batch window off the
+*> same parameter-file convention instead of each rolling its own
+*> file format. The control file is optional from the caller's point
+*> of view -- a missing file or key just comes back not-found, and
+*> the caller falls back to its interactive prompt.
+*>
+*> Class: CIS*3190
+*> Author: Ben Walker
+*> Student #: 0883544
+*> Date: Aug. 9, 2026
+
+identification division.
+program-id. read_control_param.
+
+environment division.
+input-output section.
+file-control.
+    *> control file holds one KEY=VALUE setting per line
+    select param_file assign param_identifier
+    organization is line sequential.
+
+data division.
+file section.
+fd param_file.
+01 param_line pic x(60).
+
+working-storage section.
+77 param_identifier pic x(40). *> local filename, needed for dynamic assign
+77 param_check_buffer pic x(64). *> scratch detail area for CBL_CHECK_FILE_EXIST
+77 line_key pic x(20).
+77 line_value pic x(30).
+
+linkage section.
+77 control_file_name pic x(40). *> control file to search
+77 param_key pic x(20). *> setting name to look up, e.g. "UPPER_LIMIT"
+77 param_value pic x(30). *> the setting's value, left-justified, if found
+77 param_found pic 9. *> 1 if control_file_name exists and param_key was found in it
+
+procedure division using control_file_name, param_key, param_value, param_found.
+    move 0 to param_found
+    move spaces to param_value
+    move control_file_name to param_identifier
+
+    call "CBL_CHECK_FILE_EXIST" using param_identifier, param_check_buffer
+    if return-code not = 0
+        goback.
+
+    open input param_file
+        perform forever
+            read param_file
+                at end exit perform
+            end-read
+
+            unstring param_line delimited by "=" into line_key, line_value
+            if function trim(line_key) = function trim(param_key)
+                move function trim(line_value) to param_value
+                move 1 to param_found
+                exit perform
+            end-if
+        end-perform
+    close param_file.
