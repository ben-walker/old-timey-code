@@ -0,0 +1,70 @@
+*> write_run_stats.cob
+*>
+*> Append one record to the shared batch run-statistics log: which
+*> program ran, when it started and ended, how many records/primes it
+*> processed, and the return code it finished with. Called from both
+*> subsystems' drivers on completion so batch-window trends can be
+*> tracked over time instead of relying on operators remembering how a
+*> run felt.
+*>
+*> Class: CIS*3190
+*> Author: Ben Walker
+*> Student #: 0883544
+*> Date: Aug. 9, 2026
+
+identification division.
+program-id. write_run_stats.
+
+environment division.
+input-output section.
+file-control.
+    select stats_file assign stats_identifier
+    organization is line sequential.
+
+data division.
+file section.
+fd stats_file.
+01 stats_record.
+    05 stats_rec_date pic 9(8).
+    05 stats_sep1 pic x(4).
+    05 stats_rec_start pic 9(8).
+    05 stats_sep2 pic x(4).
+    05 stats_rec_end pic 9(8).
+    05 stats_sep3 pic x(4).
+    05 stats_rec_program pic x(30).
+    05 stats_sep4 pic x(4).
+    05 stats_rec_processed pic z(8)9.
+    05 stats_sep5 pic x(4).
+    05 stats_rec_return_code pic 9.
+
+working-storage section.
+77 stats_identifier pic x(40) value "run_stats.txt".
+77 stats_check_buffer pic x(64). *> scratch detail area for CBL_CHECK_FILE_EXIST
+
+linkage section.
+77 stats_program_name pic x(30). *> name of the program the entry is for
+77 stats_start_time pic 9(8). *> HHMMSSCC when the run started
+77 stats_end_time pic 9(8). *> HHMMSSCC when the run ended
+77 stats_records_processed pic 9(9). *> records/primes processed this run
+77 stats_return_code pic 9. *> the run's final return-code
+
+procedure division using stats_program_name, stats_start_time, stats_end_time,
+        stats_records_processed, stats_return_code.
+    call "CBL_CHECK_FILE_EXIST" using stats_identifier, stats_check_buffer
+    if return-code = 0
+        open extend stats_file
+    else
+        open output stats_file
+    end-if
+
+    move spaces to stats_record
+    accept stats_rec_date from date yyyymmdd
+    move stats_start_time to stats_rec_start
+    move stats_end_time to stats_rec_end
+    move " :: " to stats_sep1, stats_sep2, stats_sep3, stats_sep4, stats_sep5
+    move stats_program_name to stats_rec_program
+    move stats_records_processed to stats_rec_processed
+    move stats_return_code to stats_rec_return_code
+    write stats_record
+
+    close stats_file.
