@@ -0,0 +1,68 @@
+*> write_audit_log.cob
+*>
+*> Append one record to the shared compliance audit log: who ran a
+*> program, when, with what key parameter, and whether it succeeded.
+*> Called from both subsystems so a review doesn't have to reconcile
+*> two separate logging conventions.
+*>
+*> Class: CIS*3190
+*> Author: Ben Walker
+*> Student #: 0883544
+*> Date: Aug. 9, 2026
+
+identification division.
+program-id. write_audit_log.
+
+environment division.
+input-output section.
+file-control.
+    select audit_file assign audit_identifier
+    organization is line sequential.
+
+data division.
+file section.
+fd audit_file.
+01 audit_record.
+    05 audit_rec_date pic 9(8).
+    05 audit_sep1 pic x(4).
+    05 audit_rec_time pic 9(8).
+    05 audit_sep2 pic x(4).
+    05 audit_rec_operator pic x(20).
+    05 audit_sep3 pic x(4).
+    05 audit_rec_program pic x(30).
+    05 audit_sep4 pic x(4).
+    05 audit_rec_param pic x(40).
+    05 audit_sep5 pic x(4).
+    05 audit_rec_result pic x(7).
+
+working-storage section.
+77 audit_identifier pic x(40) value "audit_log.txt".
+77 audit_check_buffer pic x(64). *> scratch detail area for CBL_CHECK_FILE_EXIST
+
+linkage section.
+77 audit_program_name pic x(30). *> name of the program the entry is for
+77 audit_key_param pic x(40). *> key parameter for this run, e.g. file_name or upper_limit
+77 audit_result pic x(7). *> "SUCCESS" or "FAILURE"
+
+procedure division using audit_program_name, audit_key_param, audit_result.
+    call "CBL_CHECK_FILE_EXIST" using audit_identifier, audit_check_buffer
+    if return-code = 0
+        open extend audit_file
+    else
+        open output audit_file
+    end-if
+
+    move spaces to audit_record
+    accept audit_rec_date from date yyyymmdd
+    accept audit_rec_time from time
+    accept audit_rec_operator from environment "USER"
+    if audit_rec_operator = spaces
+        move "UNKNOWN" to audit_rec_operator
+    end-if
+    move " :: " to audit_sep1, audit_sep2, audit_sep3, audit_sep4, audit_sep5
+    move audit_program_name to audit_rec_program
+    move audit_key_param to audit_rec_param
+    move audit_result to audit_rec_result
+    write audit_record
+
+    close audit_file.
